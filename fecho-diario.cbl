@@ -0,0 +1,179 @@
+      ******************************************************************
+      *    PROGRAM-ID: 0807_R01
+      *    AUTHOR    : J. P. SILVA
+      *    INSTALLATION: BALCAO CENTRAL - ALUGUER DE CARROS
+      *    DATE-WRITTEN: 09/08/2026
+      *    DATE-COMPILED:
+      *    PURPOSE   : END-OF-DAY CLOSING REPORT.  READS ALUGUERES.DAT
+      *                AND PRINTS TOTALS BY TIPO-CARRO PLUS A GRAND
+      *                TOTAL OF IVA COLLECTED, SO THE DESK CAN
+      *                RECONCILE CASH WITHOUT RE-ADDING DISPLAY
+      *                OUTPUT BY HAND.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    09/08/2026 JPS   ORIGINAL PROGRAM.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 0807_R01.
+       AUTHOR. J. P. SILVA.
+       DATE-WRITTEN. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUGUERES ASSIGN TO "ALUGUERES.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ALU-STATUS.
+           SELECT RELATORIO ASSIGN TO "FECHODIA.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUGUERES
+           LABEL RECORD IS STANDARD.
+           COPY ALUREG.
+       FD  RELATORIO
+           LABEL RECORD IS OMITTED.
+       01  LINHA-RELATORIO             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *    CONTROLO DE FICHEIROS
+      ******************************************************************
+       77  WS-ALU-STATUS                PIC X(02) VALUE '00'.
+       77  WS-REL-STATUS                PIC X(02) VALUE '00'.
+       77  WS-FIM-ALUGUERES              PIC X VALUE 'N'.
+           88  FIM-ALUGUERES             VALUE 'S'.
+
+      ******************************************************************
+      *    TOTAIS POR CATEGORIA DE VIATURA
+      ******************************************************************
+       01  TAB-TOTAIS.
+           05  TOT-CATEGORIA OCCURS 3 TIMES INDEXED BY IX-CAT.
+               10  TOT-QTD-ALUGUERES    PIC 9(07) VALUE 0.
+               10  TOT-TOTAL-FINAL      PIC 9(09)V99 VALUE 0.
+               10  TOT-IVA              PIC 9(09)V99 VALUE 0.
+       77  TOT-GERAL-IVA                PIC 9(09)V99 VALUE 0.
+       77  TOT-GERAL-ALUGUERES          PIC 9(07) VALUE 0.
+
+      ******************************************************************
+      *    MASCARAS DE IMPRESSAO
+      ******************************************************************
+       77  MASC-QTD                     PIC ZZZ.ZZ9.
+       77  MASC-VALOR                   PIC ZZZ.ZZZ.ZZ9,99.
+       77  MASC-IVA                     PIC ZZZ.ZZZ.ZZ9,99.
+       77  MASC-CATEGORIA                PIC 9.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-LER-ALUGUERES THRU 2000-LER-ALUGUERES-EXIT
+               UNTIL FIM-ALUGUERES.
+           PERFORM 3000-IMPRIMIR-RELATORIO
+               THRU 3000-IMPRIMIR-RELATORIO-EXIT.
+           PERFORM 9000-TERMINAR THRU 9000-TERMINAR-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      *    1000-INICIALIZAR
+      *    OPENS ALUGUERES.DAT, CREATING IT EMPTY ON FIRST RUN (OR ANY
+      *    DAY WITH ZERO RENTALS) SO THE REPORT STILL PRODUCES A
+      *    ZERO-TOTALS CLOSING INSTEAD OF WAITING ON A FILE THAT DOES
+      *    NOT EXIST YET.
+      ******************************************************************
+       1000-INICIALIZAR.
+           OPEN INPUT ALUGUERES.
+           IF WS-ALU-STATUS = '05' OR WS-ALU-STATUS = '35'
+               OPEN OUTPUT ALUGUERES
+               CLOSE ALUGUERES
+               OPEN INPUT ALUGUERES
+           END-IF.
+           OPEN OUTPUT RELATORIO.
+           READ ALUGUERES
+               AT END
+                   MOVE 'S' TO WS-FIM-ALUGUERES
+           END-READ.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-LER-ALUGUERES
+      *    ACCUMULATES ONE RENTAL RECORD INTO THE TOTALS TABLE AND
+      *    READS THE NEXT ONE.
+      ******************************************************************
+       2000-LER-ALUGUERES.
+           ADD 1 TO TOT-QTD-ALUGUERES (ALU-TIPO-CARRO).
+           ADD ALU-TOTAL-FINAL TO TOT-TOTAL-FINAL (ALU-TIPO-CARRO).
+           ADD ALU-IVA TO TOT-IVA (ALU-TIPO-CARRO).
+           ADD 1 TO TOT-GERAL-ALUGUERES.
+           ADD ALU-IVA TO TOT-GERAL-IVA.
+           READ ALUGUERES
+               AT END
+                   MOVE 'S' TO WS-FIM-ALUGUERES
+           END-READ.
+       2000-LER-ALUGUERES-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-IMPRIMIR-RELATORIO
+      *    PRINTS THE CLOSING REPORT: ONE LINE PER CATEGORY PLUS THE
+      *    GRAND TOTALS.
+      ******************************************************************
+       3000-IMPRIMIR-RELATORIO.
+           MOVE 'FECHO DIARIO - ALUGUER DE CARROS' TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           SET IX-CAT TO 1.
+           PERFORM 3100-LINHA-CATEGORIA THRU 3100-LINHA-CATEGORIA-EXIT
+               VARYING IX-CAT FROM 1 BY 1 UNTIL IX-CAT > 3.
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE TOT-GERAL-ALUGUERES TO MASC-QTD.
+           MOVE TOT-GERAL-IVA TO MASC-VALOR.
+           STRING 'TOTAL GERAL  ALUGUERES: ' MASC-QTD
+                  '  IVA COBRADO: ' MASC-VALOR
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           DISPLAY LINHA-RELATORIO.
+       3000-IMPRIMIR-RELATORIO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3100-LINHA-CATEGORIA
+      *    PRINTS ONE REPORT LINE FOR THE CATEGORY AT IX-CAT.
+      ******************************************************************
+       3100-LINHA-CATEGORIA.
+           MOVE TOT-QTD-ALUGUERES (IX-CAT) TO MASC-QTD.
+           MOVE TOT-TOTAL-FINAL (IX-CAT) TO MASC-VALOR.
+           MOVE TOT-IVA (IX-CAT) TO MASC-IVA.
+           SET MASC-CATEGORIA TO IX-CAT.
+           STRING 'CATEGORIA ' MASC-CATEGORIA
+                  '  ALUGUERES: ' MASC-QTD
+                  '  TOTAL FINAL: ' MASC-VALOR
+                  '  IVA: ' MASC-IVA
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           DISPLAY LINHA-RELATORIO.
+       3100-LINHA-CATEGORIA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9000-TERMINAR
+      ******************************************************************
+       9000-TERMINAR.
+           CLOSE ALUGUERES.
+           CLOSE RELATORIO.
+       9000-TERMINAR-EXIT.
+           EXIT.
+
+       END PROGRAM 0807_R01.
