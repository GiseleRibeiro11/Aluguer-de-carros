@@ -0,0 +1,610 @@
+      ******************************************************************
+      *    PROGRAM-ID: 0807_B01
+      *    AUTHOR    : J. P. SILVA
+      *    INSTALLATION: BALCAO CENTRAL - ALUGUER DE CARROS
+      *    DATE-WRITTEN: 09/08/2026
+      *    DATE-COMPILED:
+      *    PURPOSE   : UNATTENDED BATCH PROCESSOR FOR THE PEDIDOS QUEUE
+      *                FILE.  PRICES EACH PENDING RENTAL REQUEST THE
+      *                SAME WAY THE COUNTER SCREEN (0807_T03) DOES -
+      *                ASSIGN A FREE VEHICLE, LOOK UP THE TARIFA IN
+      *                EFFECT, APPLY LATE-RETURN/DAMAGE SURCHARGES AND
+      *                THE REPEAT-CUSTOMER DISCOUNT - WITHOUT WAITING
+      *                ON ANY ACCEPT.  ACCEPTED REQUESTS ARE APPENDED
+      *                TO ALUGUERES.DAT EXACTLY LIKE A COUNTER RENTAL
+      *                SO THE DAILY CLOSING REPORT SEES BOTH; REJECTED
+      *                REQUESTS ARE LOGGED TO LOGERROS.DAT.  A ONE-LINE
+      *                RESULT PER REQUEST IS WRITTEN TO LISTALOTE.LST.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    09/08/2026 JPS   ORIGINAL PROGRAM.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 0807_B01.
+       AUTHOR. J. P. SILVA.
+       DATE-WRITTEN. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEDIDOS ASSIGN TO "PEDIDOS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PED-STATUS.
+           SELECT CLIENTES ASSIGN TO "CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-NUMERO
+               FILE STATUS IS WS-CLI-STATUS.
+           SELECT VIATURAS ASSIGN TO "VIATURAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VIA-MATRICULA
+               FILE STATUS IS WS-VIA-STATUS.
+           SELECT ALUGUERES ASSIGN TO "ALUGUERES.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ALU-STATUS.
+           SELECT TARIFAS ASSIGN TO "TARIFAS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TAR-STATUS.
+           SELECT LOGERROS ASSIGN TO "LOGERROS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
+           SELECT LISTALOTE ASSIGN TO "LISTALOTE.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PEDIDOS
+           LABEL RECORD IS STANDARD.
+           COPY PEDREG.
+       FD  CLIENTES
+           LABEL RECORD IS STANDARD.
+           COPY CLIREG.
+       FD  VIATURAS
+           LABEL RECORD IS STANDARD.
+           COPY VIAREG.
+       FD  ALUGUERES
+           LABEL RECORD IS STANDARD.
+           COPY ALUREG.
+       FD  TARIFAS
+           LABEL RECORD IS STANDARD.
+           COPY TARREG.
+       FD  LOGERROS
+           LABEL RECORD IS STANDARD.
+           COPY ERRREG.
+       FD  LISTALOTE
+           LABEL RECORD IS OMITTED.
+       01  LINHA-LISTALOTE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *    DADOS DO PEDIDO EM CURSO
+      ******************************************************************
+       77  CLI-NUMERO-LOTE          PIC 9(06).
+       77  TIPO-CARRO               PIC 9.
+           88  VALIDAR-TIPO-CARRO   VALUES 1 THRU 3.
+       77  KMS-EFETUADOS            PIC 9(05).
+           88  VALIDAR-KMS-EFETUADOS VALUES 1 THRU 99999.
+       77  DIAS-ALUGUER             PIC 9(03).
+           88  VALIDAR-DIAS-ALUGUER VALUES 1 THRU 365.
+       77  TOTAL-ILIQUIDO           PIC 9(05)V99.
+       77  IVA                      PIC 9(05)V99.
+       77  TOTAL-FINAL              PIC 9(06)V99.
+       77  KMS-GRATUITOS            PIC 9(05).
+       77  KMS-PAGOS                PIC 9(05).
+       77  CUSTO-DIA                PIC 9(03)V99.
+       77  CUSTO-KM                 PIC 9(03)V99.
+       77  DIAS-ATRASO              PIC 9(03).
+       77  VALOR-DANOS              PIC 9(05)V99.
+       77  VALOR-ATRASO             PIC 9(05)V99.
+       77  TEMP                     PIC 9(05)V99.
+       77  WS-PED-STATUS            PIC X(02) VALUE '00'.
+       77  WS-CLI-STATUS            PIC X(02) VALUE '00'.
+       77  WS-CLIENTE-ENCONTRADO    PIC X VALUE 'N'.
+           88  CLIENTE-FOI-ENCONTRADO VALUE 'S'.
+       77  WS-VIA-STATUS            PIC X(02) VALUE '00'.
+       77  WS-ALU-STATUS            PIC X(02) VALUE '00'.
+       77  WS-TAR-STATUS            PIC X(02) VALUE '00'.
+       77  WS-ERR-STATUS            PIC X(02) VALUE '00'.
+       77  WS-LIS-STATUS            PIC X(02) VALUE '00'.
+       77  MATRICULA-ATRIBUIDA      PIC X(08).
+       77  WS-VIA-ENCONTRADA        PIC X VALUE 'N'.
+           88  VIA-FOI-ENCONTRADA   VALUE 'S'.
+       77  WS-DATA-HOJE             PIC 9(08).
+       77  WS-NUM-TARIFAS           PIC 9(03) VALUE 0.
+       77  WS-IX-TAR                PIC 9(03).
+       77  WS-TARIFA-ENCONTRADA     PIC X VALUE 'N'.
+           88  TARIFA-FOI-ENCONTRADA VALUE 'S'.
+       77  QTD-ALUGUERES-CLIENTE    PIC 9(05) VALUE 0.
+       77  PERC-DESCONTO            PIC 9(02)V99 VALUE 0.
+       77  VALOR-DESCONTO           PIC 9(05)V99 VALUE 0.
+       77  WS-NUM-PEDIDOS           PIC 9(05) VALUE 0.
+       77  WS-NUM-ACEITES           PIC 9(05) VALUE 0.
+       77  WS-NUM-REJEITADOS        PIC 9(05) VALUE 0.
+
+      ******************************************************************
+      *    TABELA DE TARIFAS EM MEMORIA (CARREGADA NO INICIO)
+      ******************************************************************
+       01  TAB-TARIFAS.
+           05  TAB-LINHA OCCURS 20 TIMES.
+               10  TAB-TIPO-CARRO       PIC 9.
+               10  TAB-DATA-INI         PIC 9(08).
+               10  TAB-DATA-FIM         PIC 9(08).
+               10  TAB-CUSTO-DIA        PIC 9(03)V99.
+               10  TAB-CUSTO-KM         PIC 9(03)V99.
+               10  TAB-KMS-GRATUITOS    PIC 9(05).
+
+      ******************************************************************
+      *    MASCARAS DE IMPRESSAO
+      ******************************************************************
+       77  MASCARA-TOTAL-FINAL      PIC ZZZ.ZZ9,99.
+       77  MASC-CLIENTE              PIC ZZZZZ9.
+       77  MASC-PEDIDOS              PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    0000-MAINLINE
+      *    CONTROLS THE OVERALL FLOW: OPEN THE FILES, WORK THROUGH THE
+      *    QUEUE, PRINT THE BATCH SUMMARY, CLOSE DOWN.
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-PEDIDO THRU 2000-PROCESSAR-PEDIDO-EXIT
+               UNTIL WS-PED-STATUS = '10'.
+           PERFORM 3000-IMPRIMIR-RESUMO THRU 3000-IMPRIMIR-RESUMO-EXIT.
+           PERFORM 9000-TERMINAR THRU 9000-TERMINAR-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      *    1000-INICIALIZAR
+      *    OPENS THE QUEUE, THE FLEET AND HISTORY FILES, LOADS THE RATE
+      *    TABLE AND PRIMES THE READ-AHEAD ON PEDIDOS.
+      ******************************************************************
+       1000-INICIALIZAR.
+           OPEN INPUT PEDIDOS.
+           IF WS-PED-STATUS NOT = '00'
+               DISPLAY 'Aviso: PEDIDOS.DAT nao encontrado.'
+               MOVE '10' TO WS-PED-STATUS
+           END-IF.
+           OPEN INPUT CLIENTES.
+           IF WS-CLI-STATUS = '05' OR WS-CLI-STATUS = '35'
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN INPUT CLIENTES
+           END-IF.
+           OPEN I-O VIATURAS.
+           IF WS-VIA-STATUS = '35'
+               OPEN OUTPUT VIATURAS
+               CLOSE VIATURAS
+               OPEN I-O VIATURAS
+           END-IF.
+           OPEN EXTEND ALUGUERES.
+           IF WS-ALU-STATUS = '05' OR WS-ALU-STATUS = '35'
+               OPEN OUTPUT ALUGUERES
+               CLOSE ALUGUERES
+               OPEN EXTEND ALUGUERES
+           END-IF.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           PERFORM 1300-CARREGAR-TARIFAS
+               THRU 1300-CARREGAR-TARIFAS-EXIT.
+           OPEN EXTEND LOGERROS.
+           IF WS-ERR-STATUS = '05' OR WS-ERR-STATUS = '35'
+               OPEN OUTPUT LOGERROS
+               CLOSE LOGERROS
+               OPEN EXTEND LOGERROS
+           END-IF.
+           OPEN OUTPUT LISTALOTE.
+           MOVE 'PROCESSAMENTO EM LOTE - ALUGUER DE CARROS'
+               TO LINHA-LISTALOTE.
+           WRITE LINHA-LISTALOTE.
+           MOVE SPACES TO LINHA-LISTALOTE.
+           WRITE LINHA-LISTALOTE.
+           IF WS-PED-STATUS NOT = '10'
+               PERFORM 1400-LER-PEDIDO THRU 1400-LER-PEDIDO-EXIT
+           END-IF.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1300-CARREGAR-TARIFAS
+      *    READS TARIFAS.DAT ONCE AT STARTUP INTO TAB-TARIFAS SO
+      *    CALCULO NEVER HAS TO OPEN THE RATE FILE PER REQUEST.
+      ******************************************************************
+       1300-CARREGAR-TARIFAS.
+           OPEN INPUT TARIFAS.
+           IF WS-TAR-STATUS = '00'
+               PERFORM 1350-LER-TARIFA THRU 1350-LER-TARIFA-EXIT
+                   UNTIL WS-TAR-STATUS = '10' OR WS-NUM-TARIFAS = 20
+               IF WS-NUM-TARIFAS = 20 AND WS-TAR-STATUS NOT = '10'
+                   READ TARIFAS
+                       AT END
+                           MOVE '10' TO WS-TAR-STATUS
+                   END-READ
+                   IF WS-TAR-STATUS NOT = '10'
+                       DISPLAY 'Aviso: TARIFAS.DAT tem mais de 20'
+                           ' tarifas - as restantes foram ignoradas.'
+                   END-IF
+               END-IF
+               CLOSE TARIFAS
+           ELSE
+               DISPLAY 'Aviso: TARIFAS.DAT nao encontrado.'
+           END-IF.
+       1300-CARREGAR-TARIFAS-EXIT.
+           EXIT.
+
+       1350-LER-TARIFA.
+           READ TARIFAS
+               AT END
+                   MOVE '10' TO WS-TAR-STATUS
+               NOT AT END
+                   ADD 1 TO WS-NUM-TARIFAS
+                   MOVE TAR-TIPO-CARRO
+                       TO TAB-TIPO-CARRO (WS-NUM-TARIFAS)
+                   MOVE TAR-DATA-INI
+                       TO TAB-DATA-INI (WS-NUM-TARIFAS)
+                   MOVE TAR-DATA-FIM
+                       TO TAB-DATA-FIM (WS-NUM-TARIFAS)
+                   MOVE TAR-CUSTO-DIA
+                       TO TAB-CUSTO-DIA (WS-NUM-TARIFAS)
+                   MOVE TAR-CUSTO-KM
+                       TO TAB-CUSTO-KM (WS-NUM-TARIFAS)
+                   MOVE TAR-KMS-GRATUITOS
+                       TO TAB-KMS-GRATUITOS (WS-NUM-TARIFAS)
+           END-READ.
+       1350-LER-TARIFA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1400-LER-PEDIDO
+      *    READS THE NEXT QUEUE ENTRY AND COPIES ITS FIELDS INTO THE
+      *    SAME WORKING-STORAGE ITEMS THE COUNTER SCREEN USES.
+      ******************************************************************
+       1400-LER-PEDIDO.
+           READ PEDIDOS
+               AT END
+                   MOVE '10' TO WS-PED-STATUS
+               NOT AT END
+                   ADD 1 TO WS-NUM-PEDIDOS
+                   MOVE PED-CLIENTE TO CLI-NUMERO-LOTE
+                   MOVE PED-TIPO-CARRO TO TIPO-CARRO
+                   MOVE PED-KMS-EFETUADOS TO KMS-EFETUADOS
+                   MOVE PED-DIAS-ALUGUER TO DIAS-ALUGUER
+                   MOVE PED-DIAS-ATRASO TO DIAS-ATRASO
+                   MOVE PED-VALOR-DANOS TO VALOR-DANOS
+           END-READ.
+       1400-LER-PEDIDO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-PROCESSAR-PEDIDO
+      *    PRICES THE REQUEST CURRENTLY HELD IN WORKING-STORAGE AND
+      *    READS THE NEXT ONE.
+      ******************************************************************
+       2000-PROCESSAR-PEDIDO.
+           PERFORM 2200-CALCULO THRU 2200-CALCULO-EXIT.
+           PERFORM 1400-LER-PEDIDO THRU 1400-LER-PEDIDO-EXIT.
+       2000-PROCESSAR-PEDIDO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2200-CALCULO
+      *    VALIDATES THE RENTAL PARAMETERS AND, WHEN VALID, WORKS OUT
+      *    THE CHARGEABLE KMS AND DAILY/PER-KM RATE BEFORE HANDING OFF
+      *    TO 2300-RESULTADO FOR THE TOTALS.  A QUEUED REQUEST IS ONLY
+      *    HONOURED WHEN ITS CUSTOMER NUMBER IS ON THE CLIENTES MASTER
+      *    - THERE IS NO CLERK AT THE COUNTER TO CREATE ONE UNATTENDED.
+      ******************************************************************
+       2200-CALCULO.
+           PERFORM 2230-VALIDAR-CLIENTE THRU 2230-VALIDAR-CLIENTE-EXIT.
+           IF CLIENTE-FOI-ENCONTRADO
+               AND VALIDAR-TIPO-CARRO AND VALIDAR-DIAS-ALUGUER
+               PERFORM 2250-ATRIBUIR-VIATURA
+                   THRU 2250-ATRIBUIR-VIATURA-EXIT
+               IF VIA-FOI-ENCONTRADA
+                   PERFORM 2260-OBTER-TARIFA THRU 2260-OBTER-TARIFA-EXIT
+                   IF TARIFA-FOI-ENCONTRADA
+                       IF KMS-EFETUADOS > KMS-GRATUITOS
+                           SUBTRACT KMS-GRATUITOS FROM KMS-EFETUADOS
+                               GIVING KMS-PAGOS
+                       ELSE
+                           MOVE 0 TO KMS-PAGOS
+                       END-IF
+                       PERFORM 2270-CONTAR-ALUGUERES-CLIENTE
+                           THRU 2270-CONTAR-ALUGUERES-CLIENTE-EXIT
+                       PERFORM 2300-RESULTADO THRU 2300-RESULTADO-EXIT
+                   ELSE
+                       MOVE 'D' TO VIA-ESTADO
+                       REWRITE REG-VIATURA
+                       PERFORM 2290-REGISTAR-ERRO
+                           THRU 2290-REGISTAR-ERRO-EXIT
+                       PERFORM 2380-LINHA-REJEITADO
+                           THRU 2380-LINHA-REJEITADO-EXIT
+                   END-IF
+               ELSE
+                   PERFORM 2290-REGISTAR-ERRO
+                       THRU 2290-REGISTAR-ERRO-EXIT
+                   PERFORM 2380-LINHA-REJEITADO
+                       THRU 2380-LINHA-REJEITADO-EXIT
+               END-IF
+           ELSE
+               PERFORM 2290-REGISTAR-ERRO
+                   THRU 2290-REGISTAR-ERRO-EXIT
+               PERFORM 2380-LINHA-REJEITADO
+                   THRU 2380-LINHA-REJEITADO-EXIT
+           END-IF.
+       2200-CALCULO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2230-VALIDAR-CLIENTE
+      *    LOOKS UP THE QUEUED CUSTOMER NUMBER ON THE CLIENTES MASTER.
+      *    A NUMBER OF ZERO (THE INTERACTIVE SCREEN'S "NEW CUSTOMER"
+      *    MARKER) OR ONE NOT ON FILE LEAVES THE REQUEST UNMATCHED,
+      *    SINCE BATCH HAS NO CLERK TO CREATE A CUSTOMER RECORD.
+      ******************************************************************
+       2230-VALIDAR-CLIENTE.
+           MOVE 'N' TO WS-CLIENTE-ENCONTRADO.
+           MOVE CLI-NUMERO-LOTE TO CLI-NUMERO.
+           IF CLI-NUMERO NOT = 0
+               READ CLIENTES KEY IS CLI-NUMERO
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-CLIENTE-ENCONTRADO
+               END-READ
+           END-IF.
+       2230-VALIDAR-CLIENTE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2290-REGISTAR-ERRO
+      *    LOGS A REJECTED QUEUE ENTRY TO LOGERROS.DAT, WITH A
+      *    TIMESTAMP, THE INVALID VALUES AND WHICH 88-LEVEL CHECK
+      *    FAILED (OR, IF THE VALUES WERE FINE, WHY THE REQUEST COULD
+      *    NOT BE HONOURED).
+      ******************************************************************
+       2290-REGISTAR-ERRO.
+           ADD 1 TO WS-NUM-REJEITADOS.
+           ACCEPT ERR-DATA FROM DATE YYYYMMDD.
+           ACCEPT ERR-HORA FROM TIME.
+           MOVE TIPO-CARRO TO ERR-TIPO-CARRO.
+           MOVE KMS-EFETUADOS TO ERR-KMS-EFETUADOS.
+           MOVE DIAS-ALUGUER TO ERR-DIAS-ALUGUER.
+           EVALUATE TRUE
+               WHEN NOT CLIENTE-FOI-ENCONTRADO
+                   MOVE 'SEM-CLIENTE' TO ERR-CAMPO-FALHOU
+               WHEN NOT VALIDAR-TIPO-CARRO AND NOT VALIDAR-DIAS-ALUGUER
+                   MOVE 'TIPO-CARRO+DIAS-ALUGUER'
+                       TO ERR-CAMPO-FALHOU
+               WHEN NOT VALIDAR-TIPO-CARRO
+                   MOVE 'TIPO-CARRO' TO ERR-CAMPO-FALHOU
+               WHEN NOT VALIDAR-DIAS-ALUGUER
+                   MOVE 'DIAS-ALUGUER' TO ERR-CAMPO-FALHOU
+               WHEN NOT VIA-FOI-ENCONTRADA
+                   MOVE 'SEM-VIATURA' TO ERR-CAMPO-FALHOU
+               WHEN OTHER
+                   MOVE 'SEM-TARIFA' TO ERR-CAMPO-FALHOU
+           END-EVALUATE.
+           WRITE REG-ERRO.
+       2290-REGISTAR-ERRO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2380-LINHA-REJEITADO
+      *    PRINTS ONE LINE TO LISTALOTE.LST FOR A REQUEST THAT COULD
+      *    NOT BE HONOURED.
+      ******************************************************************
+       2380-LINHA-REJEITADO.
+           MOVE CLI-NUMERO-LOTE TO MASC-CLIENTE.
+           MOVE SPACES TO LINHA-LISTALOTE.
+           STRING 'CLIENTE ' MASC-CLIENTE
+                  '  PEDIDO REJEITADO - VER LOGERROS.DAT'
+               DELIMITED BY SIZE INTO LINHA-LISTALOTE.
+           WRITE LINHA-LISTALOTE.
+       2380-LINHA-REJEITADO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2260-OBTER-TARIFA
+      *    LOOKS UP THE RATE CURRENTLY IN EFFECT FOR TIPO-CARRO IN THE
+      *    IN-MEMORY TAB-TARIFAS TABLE AND LOADS CUSTO-DIA, CUSTO-KM
+      *    AND KMS-GRATUITOS FROM IT.
+      ******************************************************************
+       2260-OBTER-TARIFA.
+           MOVE 'N' TO WS-TARIFA-ENCONTRADA.
+           MOVE 0 TO WS-IX-TAR.
+       2265-PROCURAR-TARIFA.
+           ADD 1 TO WS-IX-TAR.
+           IF WS-IX-TAR > WS-NUM-TARIFAS
+               GO TO 2260-OBTER-TARIFA-EXIT
+           END-IF.
+           IF TAB-TIPO-CARRO (WS-IX-TAR) = TIPO-CARRO
+               AND WS-DATA-HOJE NOT LESS THAN TAB-DATA-INI (WS-IX-TAR)
+               AND WS-DATA-HOJE NOT GREATER
+                   THAN TAB-DATA-FIM (WS-IX-TAR)
+               MOVE TAB-CUSTO-DIA (WS-IX-TAR) TO CUSTO-DIA
+               MOVE TAB-CUSTO-KM (WS-IX-TAR) TO CUSTO-KM
+               MOVE TAB-KMS-GRATUITOS (WS-IX-TAR) TO KMS-GRATUITOS
+               MOVE 'S' TO WS-TARIFA-ENCONTRADA
+               GO TO 2260-OBTER-TARIFA-EXIT
+           END-IF.
+           GO TO 2265-PROCURAR-TARIFA.
+       2260-OBTER-TARIFA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2270-CONTAR-ALUGUERES-CLIENTE
+      *    COUNTS HOW MANY COMPLETED RENTALS THIS CLIENT ALREADY HAS
+      *    ON ALUGUERES.DAT AND TURNS THAT INTO A DISCOUNT PERCENTAGE:
+      *    5% FROM THE 3RD REPEAT RENTAL, 10% FROM THE 10TH.
+      ******************************************************************
+       2270-CONTAR-ALUGUERES-CLIENTE.
+           MOVE 0 TO QTD-ALUGUERES-CLIENTE.
+           CLOSE ALUGUERES.
+           OPEN INPUT ALUGUERES.
+           IF WS-ALU-STATUS = '00'
+               PERFORM 2275-LER-ALUGUER-CLIENTE
+                   THRU 2275-LER-ALUGUER-CLIENTE-EXIT
+                   UNTIL WS-ALU-STATUS = '10'
+           END-IF.
+           CLOSE ALUGUERES.
+           OPEN EXTEND ALUGUERES.
+           EVALUATE TRUE
+               WHEN QTD-ALUGUERES-CLIENTE >= 10
+                   MOVE 10,00 TO PERC-DESCONTO
+               WHEN QTD-ALUGUERES-CLIENTE >= 3
+                   MOVE 5,00 TO PERC-DESCONTO
+               WHEN OTHER
+                   MOVE 0,00 TO PERC-DESCONTO
+           END-EVALUATE.
+       2270-CONTAR-ALUGUERES-CLIENTE-EXIT.
+           EXIT.
+
+       2275-LER-ALUGUER-CLIENTE.
+           READ ALUGUERES
+               AT END
+                   MOVE '10' TO WS-ALU-STATUS
+               NOT AT END
+                   IF ALU-CLIENTE = CLI-NUMERO-LOTE
+                       ADD 1 TO QTD-ALUGUERES-CLIENTE
+                   END-IF
+           END-READ.
+       2275-LER-ALUGUER-CLIENTE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2250-ATRIBUIR-VIATURA
+      *    SCANS THE FLEET FOR THE FIRST AVAILABLE VEHICLE IN THE
+      *    REQUESTED CATEGORY AND MARKS IT RENTED.  LEAVES
+      *    WS-VIA-ENCONTRADA SET TO 'N' WHEN THE CATEGORY HAS NO FREE
+      *    CAR, SO CALCULO CAN REJECT THE REQUEST.
+      ******************************************************************
+       2250-ATRIBUIR-VIATURA.
+           MOVE 'N' TO WS-VIA-ENCONTRADA.
+           MOVE SPACES TO MATRICULA-ATRIBUIDA.
+           MOVE SPACES TO VIA-MATRICULA.
+           START VIATURAS KEY IS NOT LESS THAN VIA-MATRICULA
+               INVALID KEY
+                   GO TO 2250-ATRIBUIR-VIATURA-EXIT
+           END-START.
+       2255-PROCURAR-VIATURA.
+           READ VIATURAS NEXT RECORD
+               AT END
+                   GO TO 2250-ATRIBUIR-VIATURA-EXIT
+           END-READ.
+           IF VIA-TIPO-CARRO = TIPO-CARRO AND VIA-DISPONIVEL
+               MOVE VIA-MATRICULA TO MATRICULA-ATRIBUIDA
+               MOVE 'A' TO VIA-ESTADO
+               REWRITE REG-VIATURA
+               MOVE 'S' TO WS-VIA-ENCONTRADA
+               GO TO 2250-ATRIBUIR-VIATURA-EXIT
+           END-IF.
+           GO TO 2255-PROCURAR-VIATURA.
+       2250-ATRIBUIR-VIATURA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2300-RESULTADO
+      *    COMPUTES THE TOTALS FOR THE REQUEST, APPENDS IT TO
+      *    ALUGUERES.DAT AND PRINTS ONE RESULT LINE TO LISTALOTE.LST.
+      ******************************************************************
+       2300-RESULTADO.
+           COMPUTE VALOR-ATRASO = CUSTO-DIA * DIAS-ATRASO.
+           COMPUTE TEMP = (CUSTO-DIA * DIAS-ALUGUER)
+                        + (CUSTO-KM * KMS-PAGOS)
+                        + VALOR-ATRASO + VALOR-DANOS.
+           MOVE TEMP TO TOTAL-ILIQUIDO.
+           COMPUTE VALOR-DESCONTO ROUNDED =
+               TOTAL-ILIQUIDO * PERC-DESCONTO / 100.
+           SUBTRACT VALOR-DESCONTO FROM TOTAL-ILIQUIDO.
+           COMPUTE IVA = TOTAL-ILIQUIDO * 0,23.
+           COMPUTE TOTAL-FINAL = TOTAL-ILIQUIDO + IVA.
+
+           PERFORM 2350-REGISTAR-ALUGUER
+               THRU 2350-REGISTAR-ALUGUER-EXIT.
+           ADD 1 TO WS-NUM-ACEITES.
+           MOVE CLI-NUMERO-LOTE TO MASC-CLIENTE.
+           MOVE TOTAL-FINAL TO MASCARA-TOTAL-FINAL.
+           MOVE SPACES TO LINHA-LISTALOTE.
+           STRING 'CLIENTE ' MASC-CLIENTE
+                  '  VIATURA ' MATRICULA-ATRIBUIDA
+                  '  TOTAL FINAL: ' MASCARA-TOTAL-FINAL
+               DELIMITED BY SIZE INTO LINHA-LISTALOTE.
+           WRITE LINHA-LISTALOTE.
+       2300-RESULTADO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2350-REGISTAR-ALUGUER
+      *    APPENDS THE COMPLETED RENTAL TO ALUGUERES.DAT EXACTLY AS THE
+      *    COUNTER SCREEN DOES, SO THE DAILY CLOSING REPORT SEES BOTH,
+      *    AND RELEASES THE VEHICLE BACK TO THE FLEET - THE QUEUE
+      *    ENTRY ALREADY CARRIES THE WHOLE PICKUP-TO-RETURN CYCLE.
+      ******************************************************************
+       2350-REGISTAR-ALUGUER.
+           MOVE 'D' TO VIA-ESTADO.
+           REWRITE REG-VIATURA.
+           ACCEPT ALU-DATA FROM DATE YYYYMMDD.
+           MOVE CLI-NUMERO-LOTE TO ALU-CLIENTE.
+           MOVE MATRICULA-ATRIBUIDA TO ALU-MATRICULA.
+           MOVE TIPO-CARRO TO ALU-TIPO-CARRO.
+           MOVE DIAS-ALUGUER TO ALU-DIAS-ALUGUER.
+           MOVE KMS-PAGOS TO ALU-KMS-PAGOS.
+           MOVE CUSTO-DIA TO ALU-CUSTO-DIA.
+           MOVE DIAS-ATRASO TO ALU-DIAS-ATRASO.
+           MOVE VALOR-ATRASO TO ALU-VALOR-ATRASO.
+           MOVE VALOR-DANOS TO ALU-VALOR-DANOS.
+           MOVE PERC-DESCONTO TO ALU-PERC-DESCONTO.
+           MOVE VALOR-DESCONTO TO ALU-VALOR-DESCONTO.
+           MOVE IVA TO ALU-IVA.
+           MOVE TOTAL-FINAL TO ALU-TOTAL-FINAL.
+           WRITE REG-ALUGUER.
+       2350-REGISTAR-ALUGUER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-IMPRIMIR-RESUMO
+      *    PRINTS THE BATCH TOTALS AT THE FOOT OF LISTALOTE.LST.
+      ******************************************************************
+       3000-IMPRIMIR-RESUMO.
+           MOVE SPACES TO LINHA-LISTALOTE.
+           WRITE LINHA-LISTALOTE.
+           MOVE WS-NUM-PEDIDOS TO MASC-PEDIDOS.
+           STRING 'PEDIDOS PROCESSADOS: ' MASC-PEDIDOS
+               DELIMITED BY SIZE INTO LINHA-LISTALOTE.
+           WRITE LINHA-LISTALOTE.
+           MOVE WS-NUM-ACEITES TO MASC-PEDIDOS.
+           STRING 'ACEITES: ' MASC-PEDIDOS
+               DELIMITED BY SIZE INTO LINHA-LISTALOTE.
+           WRITE LINHA-LISTALOTE.
+           MOVE WS-NUM-REJEITADOS TO MASC-PEDIDOS.
+           STRING 'REJEITADOS: ' MASC-PEDIDOS
+               DELIMITED BY SIZE INTO LINHA-LISTALOTE.
+           WRITE LINHA-LISTALOTE.
+       3000-IMPRIMIR-RESUMO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9000-TERMINAR
+      *    CLOSES ALL OPEN FILES BEFORE THE PROGRAM ENDS.
+      ******************************************************************
+       9000-TERMINAR.
+           CLOSE PEDIDOS.
+           CLOSE CLIENTES.
+           CLOSE VIATURAS.
+           CLOSE ALUGUERES.
+           CLOSE LOGERROS.
+           CLOSE LISTALOTE.
+       9000-TERMINAR-EXIT.
+           EXIT.
+
+       END PROGRAM 0807_B01.
