@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    COPY      : FATREG.CPY
+      *    PURPOSE   : SINGLE-RECORD CONTROL FILE THAT HOLDS THE NEXT
+      *                SEQUENTIAL INVOICE NUMBER, SO NUMBERING SURVIVES
+      *                ACROSS RUNS OF THE PROGRAM AS FISCAL RULES
+      *                REQUIRE.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    09/08/2026 JPS   ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  REG-FATURA-CTL.
+           05  FCT-PROX-NUMERO          PIC 9(08).
