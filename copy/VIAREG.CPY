@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPY      : VIAREG.CPY
+      *    PURPOSE   : RECORD LAYOUT FOR THE VIATURAS (FLEET) MASTER
+      *                FILE.  ONE RECORD PER PHYSICAL VEHICLE, KEYED
+      *                BY THE NUMBER PLATE (MATRICULA).
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    09/08/2026 JPS   ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  REG-VIATURA.
+           05  VIA-MATRICULA           PIC X(08).
+           05  VIA-MARCA                PIC X(15).
+           05  VIA-MODELO               PIC X(15).
+           05  VIA-TIPO-CARRO           PIC 9.
+           05  VIA-ESTADO               PIC X(01).
+               88  VIA-DISPONIVEL       VALUE 'D'.
+               88  VIA-ALUGADA          VALUE 'A'.
+           05  FILLER                   PIC X(10).
