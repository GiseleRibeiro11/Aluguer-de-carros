@@ -0,0 +1,27 @@
+      ******************************************************************
+      *    COPY      : ALUREG.CPY
+      *    PURPOSE   : RECORD LAYOUT FOR THE ALUGUERES (RENTAL
+      *                HISTORY) TRANSACTION FILE.  ONE RECORD IS
+      *                APPENDED PER COMPLETED RENTAL SO TOTALS SURVIVE
+      *                PAST THE COUNTER SCREEN AND CAN BE RECONCILED
+      *                AND REPORTED ON LATER.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    09/08/2026 JPS   ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  REG-ALUGUER.
+           05  ALU-DATA                 PIC 9(08).
+           05  ALU-CLIENTE              PIC 9(06).
+           05  ALU-MATRICULA            PIC X(08).
+           05  ALU-TIPO-CARRO           PIC 9.
+           05  ALU-DIAS-ALUGUER         PIC 9(03).
+           05  ALU-KMS-PAGOS            PIC 9(05).
+           05  ALU-CUSTO-DIA            PIC 9(03)V99.
+           05  ALU-DIAS-ATRASO          PIC 9(03).
+           05  ALU-VALOR-ATRASO         PIC 9(05)V99.
+           05  ALU-VALOR-DANOS          PIC 9(05)V99.
+           05  ALU-PERC-DESCONTO        PIC 9(02)V99.
+           05  ALU-VALOR-DESCONTO       PIC 9(05)V99.
+           05  ALU-IVA                  PIC 9(05)V99.
+           05  ALU-TOTAL-FINAL          PIC 9(06)V99.
+           05  ALU-FATURA-NUMERO        PIC 9(08).
