@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    COPY      : TARREG.CPY
+      *    PURPOSE   : RECORD LAYOUT FOR THE TARIFAS (RATE TABLE)
+      *                FILE.  ONE RECORD PER TIPO-CARRO AND EFFECTIVE
+      *                DATE RANGE, SO PRICES CAN CHANGE WITHOUT A
+      *                RECOMPILE.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    09/08/2026 JPS   ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  REG-TARIFA.
+           05  TAR-TIPO-CARRO           PIC 9.
+           05  TAR-DATA-INI             PIC 9(08).
+           05  TAR-DATA-FIM             PIC 9(08).
+           05  TAR-CUSTO-DIA            PIC 9(03)V99.
+           05  TAR-CUSTO-KM             PIC 9(03)V99.
+           05  TAR-KMS-GRATUITOS        PIC 9(05).
