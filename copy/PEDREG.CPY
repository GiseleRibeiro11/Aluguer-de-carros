@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    COPY      : PEDREG.CPY
+      *    PURPOSE   : RECORD LAYOUT FOR THE PEDIDOS QUEUE FILE - ONE
+      *                PENDING RENTAL REQUEST PER RECORD, WAITING TO BE
+      *                PRICED BY THE BATCH PROCESSOR WITHOUT A COUNTER
+      *                CLERK PRESENT.  SAME RENTAL PARAMETERS THE
+      *                COUNTER SCREEN COLLECTS IN 2100-INICIO, PLUS THE
+      *                CUSTOMER NUMBER SO THE REQUEST IS NOT ANONYMOUS.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    09/08/2026 JPS   ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  REG-PEDIDO.
+           05  PED-CLIENTE              PIC 9(06).
+           05  PED-TIPO-CARRO           PIC 9.
+           05  PED-KMS-EFETUADOS        PIC 9(05).
+           05  PED-DIAS-ALUGUER         PIC 9(03).
+           05  PED-DIAS-ATRASO          PIC 9(03).
+           05  PED-VALOR-DANOS          PIC 9(05)V99.
