@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    COPY      : CLIREG.CPY
+      *    PURPOSE   : RECORD LAYOUT FOR THE CLIENTES (CUSTOMER) MASTER
+      *                FILE.  ONE RECORD PER CUSTOMER, KEYED BY THE
+      *                CUSTOMER NUMBER.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    09/08/2026 JPS   ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  REG-CLIENTE.
+           05  CLI-NUMERO              PIC 9(06).
+           05  CLI-NOME                PIC X(30).
+           05  CLI-NIF                 PIC 9(09).
+           05  CLI-CARTA-CONDUCAO      PIC X(12).
+           05  FILLER                  PIC X(10).
