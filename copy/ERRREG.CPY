@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPY      : ERRREG.CPY
+      *    PURPOSE   : RECORD LAYOUT FOR THE LOGERROS AUDIT FILE.  ONE
+      *                RECORD IS APPENDED PER REJECTED COUNTER ENTRY
+      *                SO DATA-ENTRY PROBLEMS CAN BE REPORTED ON.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    09/08/2026 JPS   ORIGINAL COPYBOOK.
+      *    09/08/2026 JPS   WIDENED ERR-CAMPO-FALHOU TO X(25) - THE
+      *                     DUAL-FAILURE LITERAL DID NOT FIT IN X(20).
+      ******************************************************************
+       01  REG-ERRO.
+           05  ERR-DATA                 PIC 9(08).
+           05  ERR-HORA                 PIC 9(06).
+           05  ERR-TIPO-CARRO           PIC 9.
+           05  ERR-KMS-EFETUADOS        PIC 9(05).
+           05  ERR-DIAS-ALUGUER         PIC 9(03).
+           05  ERR-CAMPO-FALHOU         PIC X(25).
