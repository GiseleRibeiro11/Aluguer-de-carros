@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    COPY      : RESREG.CPY
+      *    PURPOSE   : RECORD LAYOUT FOR THE RESERVAS ADVANCE-BOOKING
+      *                FILE.  A RESERVATION HOLDS A CATEGORY OF CAR FOR
+      *                A CUSTOMER OVER A DATE RANGE; IT IS HANDED OFF
+      *                TO CALCULO/RESULTADO ON THE PICKUP DAY.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    09/08/2026 JPS   ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  REG-RESERVA.
+           05  RES-NUMERO               PIC 9(06).
+           05  RES-CLIENTE              PIC 9(06).
+           05  RES-TIPO-CARRO           PIC 9.
+           05  RES-DATA-INICIO          PIC 9(08).
+           05  RES-DATA-FIM             PIC 9(08).
+           05  RES-ESTADO               PIC X(01).
+               88  RES-ATIVA            VALUE 'A'.
+               88  RES-CONCLUIDA        VALUE 'C'.
+               88  RES-CANCELADA        VALUE 'X'.
+           05  FILLER                   PIC X(10).
