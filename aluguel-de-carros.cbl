@@ -1,96 +1,1066 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      *    PROGRAM-ID: 0807_T03
+      *    AUTHOR    : J. P. SILVA
+      *    INSTALLATION: BALCAO CENTRAL - ALUGUER DE CARROS
+      *    DATE-WRITTEN: 07/08/2024
+      *    DATE-COMPILED:
+      *    PURPOSE   : INTERACTIVE COUNTER PROGRAM THAT PRICES A CAR
+      *                RENTAL (CATEGORY, KMS, DAYS) AND DISPLAYS THE
+      *                TOTAL INCLUDING IVA.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    09/08/2026 JPS   CLEANED UP ORIGINAL DRAFT (BROKEN IF
+      *                     NESTING, UNDECLARED FIELDS) INTO A
+      *                     STRUCTURED, COMPILABLE PROGRAM.
+      *    09/08/2026 JPS   ADDED CLIENTES MASTER FILE - INICIO NOW
+      *                     LOOKS UP OR CREATES THE CUSTOMER BEFORE
+      *                     CALCULO RUNS, SO EVERY RENTAL IS TIED TO
+      *                     A REAL CUSTOMER RECORD INSTEAD OF BEING
+      *                     ANONYMOUS.
+      *    09/08/2026 JPS   ADDED VIATURAS FLEET FILE - CALCULO NOW
+      *                     ATTRIBUTES A SPECIFIC FREE VEHICLE IN THE
+      *                     CHOSEN CATEGORY INSTEAD OF JUST VALIDATING
+      *                     THE CATEGORY NUMBER, AND REJECTS THE
+      *                     RENTAL WHEN NONE ARE FREE.
+      *    09/08/2026 JPS   EVERY COMPLETED RENTAL IS NOW APPENDED TO
+      *                     ALUGUERES.DAT SO THE DESK CAN RECONCILE
+      *                     AT CLOSING (SEE THE COMPANION PROGRAM
+      *                     0807_R01, FECHO-DIARIO.CBL).
+      *    09/08/2026 JPS   CUSTO-DIA/CUSTO-KM/KMS-GRATUITOS NO LONGER
+      *                     HARDCODED - THEY ARE NOW READ FROM THE
+      *                     TARIFAS RATE TABLE (EFFECTIVE-DATED) AT
+      *                     THE START OF CALCULO.
+      *    09/08/2026 JPS   ADDED LATE-RETURN AND DAMAGE SURCHARGES
+      *                     (DIAS-ATRASO / VALOR-DANOS), ITEMIZED
+      *                     SEPARATELY ON THE PRINTED TOTAL AND FOLDED
+      *                     INTO TOTAL-ILIQUIDO BEFORE THE IVA COMPUTE.
+      *    09/08/2026 JPS   ADDED A REPEAT-CUSTOMER DISCOUNT: CALCULO
+      *                     COUNTS THE CLIENT'S PRIOR RENTALS IN
+      *                     ALUGUERES.DAT AND APPLIES A TIERED
+      *                     PERCENTAGE TO TOTAL-ILIQUIDO BEFORE IVA.
+      *    09/08/2026 JPS   REJECTED ENTRIES (BAD TIPO-CARRO OR
+      *                     DIAS-ALUGUER) ARE NOW LOGGED TO
+      *                     LOGERROS.DAT INSTEAD OF JUST BEING
+      *                     DISPLAYED AND FORGOTTEN.
+      *    09/08/2026 JPS   RESULTADO NOW EMITS A PROPER FISCAL
+      *                     INVOICE TO FATURAS.LST (CUSTOMER, VEHICLE,
+      *                     DATES, ITEMIZED CHARGES, IVA BREAKDOWN,
+      *                     SEQUENTIAL NUMBER AND ATCUD) INSTEAD OF
+      *                     JUST DISPLAYING THE TOTALS; ALUGUERES.DAT
+      *                     NOW KEEPS THE INVOICE NUMBER PER RENTAL.
+      *    09/08/2026 JPS   ADDED THE RESERVAS ADVANCE-BOOKING
+      *                     SUBSYSTEM: THE COUNTER SCREEN CAN NOW TAKE
+      *                     A BOOKING FOR A CATEGORY OVER A DATE RANGE
+      *                     (REJECTING IT IF THE CATEGORY HAS NO FREE
+      *                     CAR FOR THE WHOLE PERIOD), AND EVERY
+      *                     RESERVATION DUE TODAY IS AUTOMATICALLY
+      *                     HANDED OFF TO CALCULO/RESULTADO AT
+      *                     STARTUP.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 0807_T03.
+       AUTHOR. J. P. SILVA.
+       DATE-WRITTEN. 07/08/2024.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-NUMERO
+               FILE STATUS IS WS-CLI-STATUS.
+           SELECT VIATURAS ASSIGN TO "VIATURAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VIA-MATRICULA
+               FILE STATUS IS WS-VIA-STATUS.
+           SELECT ALUGUERES ASSIGN TO "ALUGUERES.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ALU-STATUS.
+           SELECT TARIFAS ASSIGN TO "TARIFAS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TAR-STATUS.
+           SELECT LOGERROS ASSIGN TO "LOGERROS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
+           SELECT FATURAS ASSIGN TO "FATURAS.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FAT-STATUS.
+           SELECT FATURACTL ASSIGN TO "FATURACTL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FCT-STATUS.
+           SELECT RESERVAS ASSIGN TO "RESERVAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RES-NUMERO
+               FILE STATUS IS WS-RES-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CLIENTES
+           LABEL RECORD IS STANDARD.
+           COPY CLIREG.
+       FD  VIATURAS
+           LABEL RECORD IS STANDARD.
+           COPY VIAREG.
+       FD  ALUGUERES
+           LABEL RECORD IS STANDARD.
+           COPY ALUREG.
+       FD  TARIFAS
+           LABEL RECORD IS STANDARD.
+           COPY TARREG.
+       FD  LOGERROS
+           LABEL RECORD IS STANDARD.
+           COPY ERRREG.
+       FD  FATURAS
+           LABEL RECORD IS OMITTED.
+       01  LINHA-FATURA                PIC X(80).
+       FD  FATURACTL
+           LABEL RECORD IS STANDARD.
+           COPY FATREG.
+       FD  RESERVAS
+           LABEL RECORD IS STANDARD.
+           COPY RESREG.
+
        WORKING-STORAGE SECTION.
-       77 TIPO-CARRO PIC 9.
-           88 VALIDAR-TIPO-CARRO VALUES 1 THRU 3.
-       77 KMS-EFETUADOS PIC 9(05).
-           88 VALIDAR-KMS-EFETUADOS VALUES 1 THRU 99999.
-       77 DIAS-ALUGUER PIC 9(03).
-           88 VALIDAR-DIAS-ALUGUER VALUES 1 THRU 365.
-       77 TOTAL-ILIQUIDO PIC 9(05)V99.
-       77 IVA      PIC 9(05)V99.
-       77 TOTAL-FINAL PIC 9(06)V99.
-       77 KMS-GRATUITOS PIC 9(05) VALUE 75.
-       77 KMS-PAGOS PIC 9(05).
-       77 CUSTO-DIA PIC 9(03)V99.
-       77 REPETIR-PROGRAMA PIC X VALUE 'S'.
-       77 TEMP PIC 9(05)V99.
+      ******************************************************************
+      *    DADOS DO ALUGUER EM CURSO
+      ******************************************************************
+       77  TIPO-CARRO              PIC 9.
+           88  VALIDAR-TIPO-CARRO  VALUES 1 THRU 3.
+       77  KMS-EFETUADOS           PIC 9(05).
+           88  VALIDAR-KMS-EFETUADOS VALUES 1 THRU 99999.
+       77  DIAS-ALUGUER             PIC 9(03).
+           88  VALIDAR-DIAS-ALUGUER VALUES 1 THRU 365.
+       77  TOTAL-ILIQUIDO           PIC 9(05)V99.
+       77  IVA                      PIC 9(05)V99.
+       77  TOTAL-FINAL              PIC 9(06)V99.
+       77  KMS-GRATUITOS            PIC 9(05).
+       77  KMS-PAGOS                PIC 9(05).
+       77  CUSTO-DIA                PIC 9(03)V99.
+       77  CUSTO-KM                 PIC 9(03)V99.
+       77  DIAS-ATRASO              PIC 9(03).
+       77  VALOR-DANOS              PIC 9(05)V99.
+       77  VALOR-ATRASO             PIC 9(05)V99.
+       77  TEMP                     PIC 9(05)V99.
+       77  REPETIR-PROGRAMA         PIC X VALUE 'S'.
+       77  WS-CLI-STATUS            PIC X(02) VALUE '00'.
+       77  WS-VIA-STATUS            PIC X(02) VALUE '00'.
+       77  WS-ALU-STATUS            PIC X(02) VALUE '00'.
+       77  WS-TAR-STATUS            PIC X(02) VALUE '00'.
+       77  MATRICULA-ATRIBUIDA      PIC X(08).
+       77  WS-VIA-ENCONTRADA        PIC X VALUE 'N'.
+           88  VIA-FOI-ENCONTRADA   VALUE 'S'.
+       77  WS-DATA-HOJE             PIC 9(08).
+       77  WS-NUM-TARIFAS           PIC 9(03) VALUE 0.
+       77  WS-IX-TAR                PIC 9(03).
+       77  WS-TARIFA-ENCONTRADA     PIC X VALUE 'N'.
+           88  TARIFA-FOI-ENCONTRADA VALUE 'S'.
+       77  QTD-ALUGUERES-CLIENTE    PIC 9(05) VALUE 0.
+       77  PERC-DESCONTO            PIC 9(02)V99 VALUE 0.
+       77  VALOR-DESCONTO           PIC 9(05)V99 VALUE 0.
+       77  WS-ERR-STATUS            PIC X(02) VALUE '00'.
+       77  WS-FAT-STATUS            PIC X(02) VALUE '00'.
+       77  WS-FCT-STATUS            PIC X(02) VALUE '00'.
+       77  WS-RES-STATUS            PIC X(02) VALUE '00'.
+       77  WS-OPCAO                 PIC X VALUE SPACES.
+       77  WS-QTD-RESERVAS-SOBREPOSTAS PIC 9(03) VALUE 0.
+       77  WS-QTD-VIATURAS-CATEGORIA   PIC 9(03) VALUE 0.
+       77  WS-RES-NOVA-INICIO       PIC 9(08).
+       77  WS-RES-NOVA-FIM          PIC 9(08).
+       77  WS-CAPACIDADE-RESERVA    PIC X VALUE 'N'.
+           88  RESERVA-COM-CAPACIDADE VALUE 'S'.
+
+      ******************************************************************
+      *    FATURACAO (FATURA FISCAL DO ALUGUER)
+      ******************************************************************
+       77  VALOR-BASE-ALUGUER       PIC 9(05)V99.
+       77  VALOR-KMS                PIC 9(05)V99.
+       77  FATURA-NUMERO            PIC 9(08).
+       77  FATURA-ATCUD             PIC X(20).
+      *    ATCUD-CODIGO-SERIE IS A PLACEHOLDER VALIDATION CODE - NO
+      *    REAL SERIES HAS BEEN REGISTERED WITH THE AT YET.  REPLACE
+      *    WITH THE REGISTERED CODE BEFORE THIS INVOICE LAYOUT GOES
+      *    LIVE.
+       77  ATCUD-CODIGO-SERIE       PIC X(08) VALUE 'AT2026BC'.
+       77  DATA-INICIO              PIC 9(08).
+       77  DATA-FIM                 PIC 9(08).
+       77  WS-DATA-INTEGER          PIC S9(08) COMP.
+
+      ******************************************************************
+      *    TABELA DE TARIFAS EM MEMORIA (CARREGADA NO INICIO)
+      ******************************************************************
+       01  TAB-TARIFAS.
+           05  TAB-LINHA OCCURS 20 TIMES.
+               10  TAB-TIPO-CARRO       PIC 9.
+               10  TAB-DATA-INI         PIC 9(08).
+               10  TAB-DATA-FIM         PIC 9(08).
+               10  TAB-CUSTO-DIA        PIC 9(03)V99.
+               10  TAB-CUSTO-KM         PIC 9(03)V99.
+               10  TAB-KMS-GRATUITOS    PIC 9(05).
+
+      ******************************************************************
+      *    MASCARAS DE IMPRESSAO
+      ******************************************************************
+       77  MASCARA-TOTAL-ILIQUIDO   PIC ZZ.ZZ9,99.
+       77  MASCARA-IVA              PIC ZZ.ZZ9,99.
+       77  MASCARA-TOTAL-FINAL      PIC ZZZ.ZZ9,99.
+       77  MASCARA-VALOR-ATRASO     PIC ZZ.ZZ9,99.
+       77  MASCARA-VALOR-DANOS      PIC ZZ.ZZ9,99.
+       77  MASCARA-VALOR-DESCONTO   PIC ZZ.ZZ9,99.
+       77  MASCARA-VALOR-BASE       PIC ZZ.ZZ9,99.
+       77  MASCARA-VALOR-KMS        PIC ZZ.ZZ9,99.
 
        PROCEDURE DIVISION.
-       INICIO.
-           DISPLAY 'Bem-vindo ao sistema de aluguer de carros!'
-           AT 0103.
-           DISPLAY 'Introduza os dados do cliente:'           AT 0303.
-           DISPLAY 'TIPO DE CARRO (1=Volkswagen, 2=Toyota, 3=Mercedes):'
-           AT 0403.
-           ACCEPT TIPO-CARRO                                 AT 0455.
-           DISPLAY " " ERASE EOL.
-           DISPLAY 'QUILOMETROS EFETUADOS:'                  AT 0603.
-           ACCEPT KMS-EFETUADOS                              AT 0625.
-           DISPLAY " " ERASE EOL.
-           DISPLAY 'NUMERO DE DIAS DE ALUGUER:'              AT 0703.
-           ACCEPT DIAS-ALUGUER                               AT 0728.
-           DISPLAY " " ERASE EOL.
-       CALCULO.
-            IF VALIDAR-TIPO-CARRO AND VALIDAR-DIAS-ALUGUER THEN.
-            IF KMS-EFETUADOS > KMS-GRATUITOS THEN.
-            SUBTRACT KMS-GRATUITOS FROM KMS-EFETUADOS GIVING KMS-PAGOS.
+      ******************************************************************
+      *    0000-MAINLINE
+      *    CONTROLS THE OVERALL FLOW OF THE PROGRAM: OPEN THE MASTER
+      *    FILES, PROCESS RENTALS UNTIL THE COUNTER STAFF SAYS "N",
+      *    THEN CLOSE DOWN CLEANLY.
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 1600-PROCESSAR-RESERVAS-HOJE
+               THRU 1600-PROCESSAR-RESERVAS-HOJE-EXIT.
+           PERFORM 2000-PROCESSAR-ALUGUER THRU 2000-PROCESSAR-EXIT
+               UNTIL REPETIR-PROGRAMA = 'N' OR REPETIR-PROGRAMA = 'n'.
+           PERFORM 9000-TERMINAR THRU 9000-TERMINAR-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      *    1000-INICIALIZAR
+      *    OPENS THE CLIENTES MASTER FILE, CREATING IT ON FIRST RUN.
+      ******************************************************************
+       1000-INICIALIZAR.
+           OPEN I-O CLIENTES.
+           IF WS-CLI-STATUS = '35'
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
+           END-IF.
+           OPEN I-O VIATURAS.
+           IF WS-VIA-STATUS = '35'
+               OPEN OUTPUT VIATURAS
+               CLOSE VIATURAS
+               OPEN I-O VIATURAS
+           END-IF.
+           OPEN EXTEND ALUGUERES.
+           IF WS-ALU-STATUS = '05' OR WS-ALU-STATUS = '35'
+               OPEN OUTPUT ALUGUERES
+               CLOSE ALUGUERES
+               OPEN EXTEND ALUGUERES
+           END-IF.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           PERFORM 1300-CARREGAR-TARIFAS
+               THRU 1300-CARREGAR-TARIFAS-EXIT.
+           OPEN EXTEND LOGERROS.
+           IF WS-ERR-STATUS = '05' OR WS-ERR-STATUS = '35'
+               OPEN OUTPUT LOGERROS
+               CLOSE LOGERROS
+               OPEN EXTEND LOGERROS
+           END-IF.
+           OPEN EXTEND FATURAS.
+           IF WS-FAT-STATUS = '05' OR WS-FAT-STATUS = '35'
+               OPEN OUTPUT FATURAS
+               CLOSE FATURAS
+               OPEN EXTEND FATURAS
+           END-IF.
+           OPEN I-O RESERVAS.
+           IF WS-RES-STATUS = '35'
+               OPEN OUTPUT RESERVAS
+               CLOSE RESERVAS
+               OPEN I-O RESERVAS
+           END-IF.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1300-CARREGAR-TARIFAS
+      *    READS TARIFAS.DAT ONCE AT STARTUP INTO TAB-TARIFAS SO
+      *    CALCULO NEVER HAS TO OPEN THE RATE FILE PER RENTAL.
+      ******************************************************************
+       1300-CARREGAR-TARIFAS.
+           OPEN INPUT TARIFAS.
+           IF WS-TAR-STATUS = '00'
+               PERFORM 1350-LER-TARIFA THRU 1350-LER-TARIFA-EXIT
+                   UNTIL WS-TAR-STATUS = '10' OR WS-NUM-TARIFAS = 20
+               IF WS-NUM-TARIFAS = 20 AND WS-TAR-STATUS NOT = '10'
+                   READ TARIFAS
+                       AT END
+                           MOVE '10' TO WS-TAR-STATUS
+                   END-READ
+                   IF WS-TAR-STATUS NOT = '10'
+                       DISPLAY 'Aviso: TARIFAS.DAT tem mais de 20'
+                           ' tarifas - as restantes foram ignoradas.'
+                   END-IF
+               END-IF
+               CLOSE TARIFAS
            ELSE
-            MOVE 0 TO KMS-PAGOS
-           END-IF
+               DISPLAY 'Aviso: TARIFAS.DAT nao encontrado.'
+           END-IF.
+       1300-CARREGAR-TARIFAS-EXIT.
+           EXIT.
+
+       1350-LER-TARIFA.
+           READ TARIFAS
+               AT END
+                   MOVE '10' TO WS-TAR-STATUS
+               NOT AT END
+                   ADD 1 TO WS-NUM-TARIFAS
+                   MOVE TAR-TIPO-CARRO
+                       TO TAB-TIPO-CARRO (WS-NUM-TARIFAS)
+                   MOVE TAR-DATA-INI
+                       TO TAB-DATA-INI (WS-NUM-TARIFAS)
+                   MOVE TAR-DATA-FIM
+                       TO TAB-DATA-FIM (WS-NUM-TARIFAS)
+                   MOVE TAR-CUSTO-DIA
+                       TO TAB-CUSTO-DIA (WS-NUM-TARIFAS)
+                   MOVE TAR-CUSTO-KM
+                       TO TAB-CUSTO-KM (WS-NUM-TARIFAS)
+                   MOVE TAR-KMS-GRATUITOS
+                       TO TAB-KMS-GRATUITOS (WS-NUM-TARIFAS)
+           END-READ.
+       1350-LER-TARIFA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1600-PROCESSAR-RESERVAS-HOJE
+      *    SCANS RESERVAS.DAT FOR ACTIVE BOOKINGS WHOSE PICKUP DATE IS
+      *    TODAY AND HANDS EACH ONE OFF TO CALCULO/RESULTADO, ASKING
+      *    THE COUNTER CLERK ONLY FOR WHAT A RESERVATION COULD NOT
+      *    ALREADY KNOW (THE ODOMETER READING AND ANY LATE/DAMAGE
+      *    SURCHARGES).
+      ******************************************************************
+       1600-PROCESSAR-RESERVAS-HOJE.
+           MOVE 0 TO RES-NUMERO.
+           START RESERVAS KEY IS NOT LESS THAN RES-NUMERO
+               INVALID KEY
+                   GO TO 1600-PROCESSAR-RESERVAS-HOJE-EXIT
+           END-START.
+       1650-LER-RESERVA-HOJE.
+           READ RESERVAS NEXT RECORD
+               AT END
+                   GO TO 1600-PROCESSAR-RESERVAS-HOJE-EXIT
+           END-READ.
+           IF RES-ATIVA AND RES-DATA-INICIO = WS-DATA-HOJE
+               PERFORM 1680-ATENDER-RESERVA
+                   THRU 1680-ATENDER-RESERVA-EXIT
+           END-IF.
+           GO TO 1650-LER-RESERVA-HOJE.
+       1600-PROCESSAR-RESERVAS-HOJE-EXIT.
+           EXIT.
 
+      ******************************************************************
+      *    1680-ATENDER-RESERVA
+      *    PRICES ONE RESERVATION'S PICKUP THROUGH THE USUAL CALCULO/
+      *    RESULTADO PATH AND MARKS IT CONCLUDED.
+      ******************************************************************
+       1680-ATENDER-RESERVA.
+           DISPLAY 'Reserva numero ' RES-NUMERO ' - cliente '
+               RES-CLIENTE ' - categoria ' RES-TIPO-CARRO
+               ' agendada para hoje.'.
+           MOVE RES-CLIENTE TO CLI-NUMERO.
+           PERFORM 2150-LOC-CLIENTE THRU 2150-LOC-CLIENTE-EXIT.
+           MOVE RES-TIPO-CARRO TO TIPO-CARRO.
+           COMPUTE WS-DATA-INTEGER =
+               FUNCTION INTEGER-OF-DATE (RES-DATA-FIM)
+               - FUNCTION INTEGER-OF-DATE (RES-DATA-INICIO).
+           MOVE WS-DATA-INTEGER TO DIAS-ALUGUER.
+           DISPLAY 'QUILOMETROS EFETUADOS:' AT 1503.
+           ACCEPT KMS-EFETUADOS AT 1525.
+           DISPLAY ' ' ERASE EOL.
+           DISPLAY 'DIAS DE ATRASO NA DEVOLUCAO (0 se nenhum):' AT 1603.
+           ACCEPT DIAS-ATRASO AT 1645.
+           DISPLAY ' ' ERASE EOL.
+           DISPLAY 'VALOR DE DANOS NA VIATURA (0,00 se nenhum):'
+               AT 1703.
+           ACCEPT VALOR-DANOS AT 1746.
+           DISPLAY ' ' ERASE EOL.
+           PERFORM 2200-CALCULO THRU 2200-CALCULO-EXIT.
+           IF VIA-FOI-ENCONTRADA AND TARIFA-FOI-ENCONTRADA
+               MOVE 'C' TO RES-ESTADO
+               REWRITE REG-RESERVA
            ELSE
-            IF TIPO-CARRO = 1 VOLKSWAGEM THEN
-            MOVE 30,00 TO CUSTO-DIA
-            MOVE 1,20 TO CUSTO-KM
-           END IF.
+               DISPLAY 'Reserva numero ' RES-NUMERO ' nao pode ser '
+                   'atendida hoje - mantida ativa para seguimento.'
+           END-IF.
+       1680-ATENDER-RESERVA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-PROCESSAR-ALUGUER
+      *    ONE PASS THROUGH THE COUNTER SCREEN: ATTEND A WALK-IN
+      *    CUSTOMER OR TAKE A NEW ADVANCE BOOKING, THEN ASK IF ANOTHER
+      *    CUSTOMER IS WAITING.
+      ******************************************************************
+       2000-PROCESSAR-ALUGUER.
+           DISPLAY 'Atender cliente ao balcao (A), criar reserva (R)'
+               AT 0103.
+           DISPLAY 'ou registar viatura nova na frota (V)?' AT 0203.
+           ACCEPT WS-OPCAO AT 0257.
+           DISPLAY ' ' ERASE EOL.
+           EVALUATE WS-OPCAO
+               WHEN 'R'
+               WHEN 'r'
+                   PERFORM 2400-CRIAR-RESERVA
+                       THRU 2400-CRIAR-RESERVA-EXIT
+               WHEN 'V'
+               WHEN 'v'
+                   PERFORM 2500-CRIAR-VIATURA
+                       THRU 2500-CRIAR-VIATURA-EXIT
+               WHEN OTHER
+                   PERFORM 2100-INICIO THRU 2100-INICIO-EXIT
+                   PERFORM 2200-CALCULO THRU 2200-CALCULO-EXIT
+           END-EVALUATE.
+           DISPLAY 'Deseja repetir o programa? (S/N)'.
+           ACCEPT REPETIR-PROGRAMA.
+       2000-PROCESSAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2100-INICIO
+      *    IDENTIFIES THE CUSTOMER (CLIENTES MASTER) AND COLLECTS THE
+      *    RENTAL PARAMETERS FROM THE COUNTER SCREEN.
+      ******************************************************************
+       2100-INICIO.
+           DISPLAY 'Bem-vindo ao sistema de aluguer de carros!'
+               AT 0103.
+           DISPLAY 'Introduza os dados do cliente:' AT 0303.
+           DISPLAY 'NUMERO DE CLIENTE (0=cliente novo):' AT 0403.
+           ACCEPT CLI-NUMERO AT 0440.
+           DISPLAY ' ' ERASE EOL.
+           PERFORM 2150-LOC-CLIENTE THRU 2150-LOC-CLIENTE-EXIT.
+
+           DISPLAY 'TIPO DE CARRO (1=Volkswagen, 2=Toyota, 3=Mercedes):'
+               AT 0503.
+           ACCEPT TIPO-CARRO AT 0555.
+           DISPLAY ' ' ERASE EOL.
+           DISPLAY 'QUILOMETROS EFETUADOS:' AT 0603.
+           ACCEPT KMS-EFETUADOS AT 0625.
+           DISPLAY ' ' ERASE EOL.
+           DISPLAY 'NUMERO DE DIAS DE ALUGUER:' AT 0703.
+           ACCEPT DIAS-ALUGUER AT 0728.
+           DISPLAY ' ' ERASE EOL.
+           DISPLAY 'DIAS DE ATRASO NA DEVOLUCAO (0 se nenhum):'
+               AT 0803.
+           ACCEPT DIAS-ATRASO AT 0845.
+           DISPLAY ' ' ERASE EOL.
+           DISPLAY 'VALOR DE DANOS NA VIATURA (0,00 se nenhum):'
+               AT 1303.
+           ACCEPT VALOR-DANOS AT 1346.
+           DISPLAY ' ' ERASE EOL.
+       2100-INICIO-EXIT.
+           EXIT.
 
+      ******************************************************************
+      *    2150-LOC-CLIENTE
+      *    READS THE CLIENTES MASTER BY CUSTOMER NUMBER.  A NUMBER OF
+      *    ZERO OR A KEY THAT DOES NOT EXIST STARTS A NEW CUSTOMER
+      *    RECORD SO THE RENTAL IS NEVER LEFT ANONYMOUS.
+      ******************************************************************
+       2150-LOC-CLIENTE.
+           IF CLI-NUMERO = 0
+               PERFORM 2160-CRIAR-CLIENTE THRU 2160-CRIAR-CLIENTE-EXIT
            ELSE
-            IF TIPO-CARRO = 2 TOYOTA THEN
-            MOVE 35,00 TO CUSTO-DIA
-            MOVE 1,50 TO CUSTO-KM
+               READ CLIENTES KEY IS CLI-NUMERO
+                   INVALID KEY
+                       PERFORM 2160-CRIAR-CLIENTE
+                           THRU 2160-CRIAR-CLIENTE-EXIT
+                   NOT INVALID KEY
+                       DISPLAY 'Cliente: ' CLI-NOME AT 0903
+               END-READ
            END-IF.
+       2150-LOC-CLIENTE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2160-CRIAR-CLIENTE
+      *    PROMPTS FOR THE NEW CUSTOMER'S DATA AND ADDS THE RECORD TO
+      *    THE CLIENTES MASTER, ASSIGNING THE NEXT CUSTOMER NUMBER.
+      ******************************************************************
+       2160-CRIAR-CLIENTE.
+           PERFORM 2170-PROX-NUM-CLIENTE
+               THRU 2170-PROX-NUM-CLIENTE-EXIT.
+           DISPLAY 'Cliente novo - numero atribuido: ' CLI-NUMERO
+               AT 0903.
+           DISPLAY 'NOME DO CLIENTE:' AT 1003.
+           ACCEPT CLI-NOME AT 1020.
+           DISPLAY 'NIF:' AT 1103.
+           ACCEPT CLI-NIF AT 1108.
+           DISPLAY 'NUMERO DA CARTA DE CONDUCAO:' AT 1203.
+           ACCEPT CLI-CARTA-CONDUCAO AT 1232.
+           WRITE REG-CLIENTE
+               INVALID KEY
+                   DISPLAY 'ERRO A CRIAR CLIENTE - CODIGO: '
+                       WS-CLI-STATUS
+           END-WRITE.
+       2160-CRIAR-CLIENTE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2170-PROX-NUM-CLIENTE
+      *    FINDS THE HIGHEST CUSTOMER NUMBER ON FILE AND ADDS ONE, SO
+      *    WALK-IN CUSTOMERS DO NOT HAVE TO KNOW OR GUESS A NUMBER.
+      ******************************************************************
+       2170-PROX-NUM-CLIENTE.
+           MOVE 0 TO CLI-NUMERO.
+           START CLIENTES KEY IS NOT LESS THAN CLI-NUMERO
+               INVALID KEY
+                   MOVE 1 TO CLI-NUMERO
+                   GO TO 2170-PROX-NUM-CLIENTE-EXIT
+           END-START.
+       2175-PROCURAR-ULTIMO.
+           READ CLIENTES NEXT RECORD
+               AT END
+                   ADD 1 TO CLI-NUMERO
+                   GO TO 2170-PROX-NUM-CLIENTE-EXIT
+           END-READ.
+           GO TO 2175-PROCURAR-ULTIMO.
+       2170-PROX-NUM-CLIENTE-EXIT.
+           EXIT.
 
+      ******************************************************************
+      *    2200-CALCULO
+      *    VALIDATES THE RENTAL PARAMETERS AND, WHEN VALID, WORKS OUT
+      *    THE CHARGEABLE KMS AND DAILY/PER-KM RATE BEFORE HANDING OFF
+      *    TO 2300-RESULTADO FOR THE TOTALS.
+      ******************************************************************
+       2200-CALCULO.
+           MOVE 'N' TO WS-VIA-ENCONTRADA.
+           MOVE 'N' TO WS-TARIFA-ENCONTRADA.
+           IF VALIDAR-TIPO-CARRO AND VALIDAR-DIAS-ALUGUER
+               PERFORM 2250-ATRIBUIR-VIATURA
+                   THRU 2250-ATRIBUIR-VIATURA-EXIT
+               IF VIA-FOI-ENCONTRADA
+                   PERFORM 2260-OBTER-TARIFA THRU 2260-OBTER-TARIFA-EXIT
+                   IF TARIFA-FOI-ENCONTRADA
+                       IF KMS-EFETUADOS > KMS-GRATUITOS
+                           SUBTRACT KMS-GRATUITOS FROM KMS-EFETUADOS
+                               GIVING KMS-PAGOS
+                       ELSE
+                           MOVE 0 TO KMS-PAGOS
+                       END-IF
+                       PERFORM 2270-CONTAR-ALUGUERES-CLIENTE
+                           THRU 2270-CONTAR-ALUGUERES-CLIENTE-EXIT
+                       PERFORM 2300-RESULTADO THRU 2300-RESULTADO-EXIT
+                   ELSE
+                       MOVE 'D' TO VIA-ESTADO
+                       REWRITE REG-VIATURA
+                       PERFORM 2290-REGISTAR-ERRO
+                           THRU 2290-REGISTAR-ERRO-EXIT
+                       DISPLAY 'Sem tarifa vigente para esta categoria.'
+                   END-IF
+               ELSE
+                   PERFORM 2290-REGISTAR-ERRO
+                       THRU 2290-REGISTAR-ERRO-EXIT
+                   DISPLAY 'Sem viaturas disponiveis.'
+               END-IF
            ELSE
-            IF TIPO-CARRO = 3 MERCEDES THEN
-            MOVE 60,00 TO CUSTO-DIA
-            MOVE 2,50 TO CUSTO-KM
-            END-IF.
-
-       RESULTADO.
-           COMPUTE TEMP = (CUSTO-DIA * DIAS-ALUGUER) + (CUSTO-KM
-           * KMS-PAGOS)
+               PERFORM 2290-REGISTAR-ERRO THRU 2290-REGISTAR-ERRO-EXIT
+               DISPLAY 'Dados invalidos. Verifique o tipo de carro e'
+               DISPLAY 'os dias de aluguer.'
+           END-IF.
+       2200-CALCULO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2290-REGISTAR-ERRO
+      *    LOGS A REJECTED COUNTER ENTRY TO LOGERROS.DAT, WITH A
+      *    TIMESTAMP, THE INVALID VALUES AND WHICH 88-LEVEL CHECK
+      *    FAILED.
+      ******************************************************************
+       2290-REGISTAR-ERRO.
+           ACCEPT ERR-DATA FROM DATE YYYYMMDD.
+           ACCEPT ERR-HORA FROM TIME.
+           MOVE TIPO-CARRO TO ERR-TIPO-CARRO.
+           MOVE KMS-EFETUADOS TO ERR-KMS-EFETUADOS.
+           MOVE DIAS-ALUGUER TO ERR-DIAS-ALUGUER.
+           EVALUATE TRUE
+               WHEN NOT VALIDAR-TIPO-CARRO AND NOT VALIDAR-DIAS-ALUGUER
+                   MOVE 'TIPO-CARRO+DIAS-ALUGUER'
+                       TO ERR-CAMPO-FALHOU
+               WHEN NOT VALIDAR-TIPO-CARRO
+                   MOVE 'TIPO-CARRO' TO ERR-CAMPO-FALHOU
+               WHEN NOT VALIDAR-DIAS-ALUGUER
+                   MOVE 'DIAS-ALUGUER' TO ERR-CAMPO-FALHOU
+               WHEN NOT VIA-FOI-ENCONTRADA
+                   MOVE 'SEM-VIATURA' TO ERR-CAMPO-FALHOU
+               WHEN OTHER
+                   MOVE 'SEM-TARIFA' TO ERR-CAMPO-FALHOU
+           END-EVALUATE.
+           WRITE REG-ERRO.
+       2290-REGISTAR-ERRO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2260-OBTER-TARIFA
+      *    LOOKS UP THE RATE CURRENTLY IN EFFECT FOR TIPO-CARRO IN THE
+      *    IN-MEMORY TAB-TARIFAS TABLE AND LOADS CUSTO-DIA, CUSTO-KM
+      *    AND KMS-GRATUITOS FROM IT.
+      ******************************************************************
+       2260-OBTER-TARIFA.
+           MOVE 'N' TO WS-TARIFA-ENCONTRADA.
+           MOVE 0 TO WS-IX-TAR.
+       2265-PROCURAR-TARIFA.
+           ADD 1 TO WS-IX-TAR.
+           IF WS-IX-TAR > WS-NUM-TARIFAS
+               GO TO 2260-OBTER-TARIFA-EXIT
+           END-IF.
+           IF TAB-TIPO-CARRO (WS-IX-TAR) = TIPO-CARRO
+               AND WS-DATA-HOJE NOT LESS THAN TAB-DATA-INI (WS-IX-TAR)
+               AND WS-DATA-HOJE NOT GREATER
+                   THAN TAB-DATA-FIM (WS-IX-TAR)
+               MOVE TAB-CUSTO-DIA (WS-IX-TAR) TO CUSTO-DIA
+               MOVE TAB-CUSTO-KM (WS-IX-TAR) TO CUSTO-KM
+               MOVE TAB-KMS-GRATUITOS (WS-IX-TAR) TO KMS-GRATUITOS
+               MOVE 'S' TO WS-TARIFA-ENCONTRADA
+               GO TO 2260-OBTER-TARIFA-EXIT
+           END-IF.
+           GO TO 2265-PROCURAR-TARIFA.
+       2260-OBTER-TARIFA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2270-CONTAR-ALUGUERES-CLIENTE
+      *    COUNTS HOW MANY COMPLETED RENTALS THIS CLIENT ALREADY HAS
+      *    ON ALUGUERES.DAT AND TURNS THAT INTO A DISCOUNT PERCENTAGE:
+      *    5% FROM THE 3RD REPEAT RENTAL, 10% FROM THE 10TH.
+      ******************************************************************
+       2270-CONTAR-ALUGUERES-CLIENTE.
+           MOVE 0 TO QTD-ALUGUERES-CLIENTE.
+           CLOSE ALUGUERES.
+           OPEN INPUT ALUGUERES.
+           IF WS-ALU-STATUS = '00'
+               PERFORM 2275-LER-ALUGUER-CLIENTE
+                   THRU 2275-LER-ALUGUER-CLIENTE-EXIT
+                   UNTIL WS-ALU-STATUS = '10'
+           END-IF.
+           CLOSE ALUGUERES.
+           OPEN EXTEND ALUGUERES.
+           EVALUATE TRUE
+               WHEN QTD-ALUGUERES-CLIENTE >= 10
+                   MOVE 10,00 TO PERC-DESCONTO
+               WHEN QTD-ALUGUERES-CLIENTE >= 3
+                   MOVE 5,00 TO PERC-DESCONTO
+               WHEN OTHER
+                   MOVE 0,00 TO PERC-DESCONTO
+           END-EVALUATE.
+       2270-CONTAR-ALUGUERES-CLIENTE-EXIT.
+           EXIT.
+
+       2275-LER-ALUGUER-CLIENTE.
+           READ ALUGUERES
+               AT END
+                   MOVE '10' TO WS-ALU-STATUS
+               NOT AT END
+                   IF ALU-CLIENTE = CLI-NUMERO
+                       ADD 1 TO QTD-ALUGUERES-CLIENTE
+                   END-IF
+           END-READ.
+       2275-LER-ALUGUER-CLIENTE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2250-ATRIBUIR-VIATURA
+      *    SCANS THE FLEET FOR THE FIRST AVAILABLE VEHICLE IN THE
+      *    REQUESTED CATEGORY AND MARKS IT RENTED.  LEAVES
+      *    WS-VIA-ENCONTRADA SET TO 'N' WHEN THE CATEGORY HAS NO FREE
+      *    CAR, SO CALCULO CAN REJECT THE RENTAL.
+      ******************************************************************
+       2250-ATRIBUIR-VIATURA.
+           MOVE 'N' TO WS-VIA-ENCONTRADA.
+           MOVE SPACES TO MATRICULA-ATRIBUIDA.
+           MOVE SPACES TO VIA-MATRICULA.
+           START VIATURAS KEY IS NOT LESS THAN VIA-MATRICULA
+               INVALID KEY
+                   GO TO 2250-ATRIBUIR-VIATURA-EXIT
+           END-START.
+       2255-PROCURAR-VIATURA.
+           READ VIATURAS NEXT RECORD
+               AT END
+                   GO TO 2250-ATRIBUIR-VIATURA-EXIT
+           END-READ.
+           IF VIA-TIPO-CARRO = TIPO-CARRO AND VIA-DISPONIVEL
+               MOVE VIA-MATRICULA TO MATRICULA-ATRIBUIDA
+               MOVE 'A' TO VIA-ESTADO
+               REWRITE REG-VIATURA
+               MOVE 'S' TO WS-VIA-ENCONTRADA
+               GO TO 2250-ATRIBUIR-VIATURA-EXIT
+           END-IF.
+           GO TO 2255-PROCURAR-VIATURA.
+       2250-ATRIBUIR-VIATURA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2300-RESULTADO
+      *    COMPUTES THE TOTALS FOR THE RENTAL, EMITS THE FISCAL INVOICE
+      *    AND PRINTS A SHORT CONFIRMATION TO THE COUNTER SCREEN.
+      ******************************************************************
+       2300-RESULTADO.
+           COMPUTE VALOR-BASE-ALUGUER = CUSTO-DIA * DIAS-ALUGUER.
+           COMPUTE VALOR-KMS = CUSTO-KM * KMS-PAGOS.
+           COMPUTE VALOR-ATRASO = CUSTO-DIA * DIAS-ATRASO.
+           COMPUTE TEMP = VALOR-BASE-ALUGUER + VALOR-KMS
+                        + VALOR-ATRASO + VALOR-DANOS.
            MOVE TEMP TO TOTAL-ILIQUIDO.
-           COMPUTE IVA = TOTAL-ILIQUIDO * 0.23
-           COMPUTE TOTAL-FINAL = TOTAL-ILIQUIDO + IVA
+           COMPUTE VALOR-DESCONTO ROUNDED =
+               TOTAL-ILIQUIDO * PERC-DESCONTO / 100.
+           SUBTRACT VALOR-DESCONTO FROM TOTAL-ILIQUIDO.
+           COMPUTE IVA = TOTAL-ILIQUIDO * 0,23.
+           COMPUTE TOTAL-FINAL = TOTAL-ILIQUIDO + IVA.
 
+           MOVE VALOR-BASE-ALUGUER TO MASCARA-VALOR-BASE.
+           MOVE VALOR-KMS TO MASCARA-VALOR-KMS.
            MOVE TOTAL-ILIQUIDO TO MASCARA-TOTAL-ILIQUIDO.
            MOVE IVA TO MASCARA-IVA.
            MOVE TOTAL-FINAL TO MASCARA-TOTAL-FINAL.
+           MOVE VALOR-ATRASO TO MASCARA-VALOR-ATRASO.
+           MOVE VALOR-DANOS TO MASCARA-VALOR-DANOS.
+           MOVE VALOR-DESCONTO TO MASCARA-VALOR-DESCONTO.
 
-           DISPLAY 'Total ilíquido: ' MASCARA-TOTAL-ILIQUIDO
-           DISPLAY 'IVA (23%): ' MASCARA-IVA
-           DISPLAY 'Total final: ' MASCARA-TOTAL-FINAL
-            ELSE
-           DISPLAY 'Dados inválidos. Verifique o tipo de carro e os
-           dias de aluguer
+           ACCEPT DATA-INICIO FROM DATE YYYYMMDD.
+           COMPUTE WS-DATA-INTEGER =
+               FUNCTION INTEGER-OF-DATE (DATA-INICIO).
+           ADD DIAS-ALUGUER TO WS-DATA-INTEGER.
+           COMPUTE DATA-FIM =
+               FUNCTION DATE-OF-INTEGER (WS-DATA-INTEGER).
+
+           PERFORM 2360-PROX-NUM-FATURA
+               THRU 2360-PROX-NUM-FATURA-EXIT.
+           PERFORM 2350-REGISTAR-ALUGUER
+               THRU 2350-REGISTAR-ALUGUER-EXIT.
+           PERFORM 2395-IMPRIMIR-FATURA
+               THRU 2395-IMPRIMIR-FATURA-EXIT.
+
+           DISPLAY 'Viatura atribuida: ' MATRICULA-ATRIBUIDA.
+           DISPLAY 'Fatura numero: ' FATURA-NUMERO
+               '  Total a pagar: ' MASCARA-TOTAL-FINAL.
+       2300-RESULTADO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2350-REGISTAR-ALUGUER
+      *    APPENDS THE COMPLETED RENTAL TO ALUGUERES.DAT SO THE DESK
+      *    CAN RECONCILE CASH AND RUN THE DAILY CLOSING REPORT, AND
+      *    RELEASES THE VEHICLE BACK TO THE FLEET - BY THIS POINT THE
+      *    WHOLE PICKUP-TO-RETURN CYCLE IS ALREADY KNOWN (KMS, DIAS-
+      *    ATRASO AND VALOR-DANOS WERE ALL COLLECTED BEFORE CALCULO
+      *    RAN), SO THE CAR IS FREE AGAIN FOR THE NEXT CUSTOMER.
+      ******************************************************************
+       2350-REGISTAR-ALUGUER.
+           MOVE 'D' TO VIA-ESTADO.
+           REWRITE REG-VIATURA.
+           ACCEPT ALU-DATA FROM DATE YYYYMMDD.
+           MOVE CLI-NUMERO TO ALU-CLIENTE.
+           MOVE MATRICULA-ATRIBUIDA TO ALU-MATRICULA.
+           MOVE TIPO-CARRO TO ALU-TIPO-CARRO.
+           MOVE DIAS-ALUGUER TO ALU-DIAS-ALUGUER.
+           MOVE KMS-PAGOS TO ALU-KMS-PAGOS.
+           MOVE CUSTO-DIA TO ALU-CUSTO-DIA.
+           MOVE DIAS-ATRASO TO ALU-DIAS-ATRASO.
+           MOVE VALOR-ATRASO TO ALU-VALOR-ATRASO.
+           MOVE VALOR-DANOS TO ALU-VALOR-DANOS.
+           MOVE PERC-DESCONTO TO ALU-PERC-DESCONTO.
+           MOVE VALOR-DESCONTO TO ALU-VALOR-DESCONTO.
+           MOVE IVA TO ALU-IVA.
+           MOVE TOTAL-FINAL TO ALU-TOTAL-FINAL.
+           MOVE FATURA-NUMERO TO ALU-FATURA-NUMERO.
+           WRITE REG-ALUGUER.
+       2350-REGISTAR-ALUGUER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2360-PROX-NUM-FATURA
+      *    ASSIGNS THE NEXT SEQUENTIAL INVOICE NUMBER FROM FATURACTL.DAT
+      *    (CREATING THE CONTROL FILE ON FIRST RUN) AND BUILDS THE
+      *    ATCUD FROM THE SERIES VALIDATION CODE AND THAT NUMBER.
+      ******************************************************************
+       2360-PROX-NUM-FATURA.
+           OPEN I-O FATURACTL.
+           IF WS-FCT-STATUS = '05' OR WS-FCT-STATUS = '35'
+               OPEN OUTPUT FATURACTL
+               MOVE 1 TO FCT-PROX-NUMERO
+               WRITE REG-FATURA-CTL
+               CLOSE FATURACTL
+               OPEN I-O FATURACTL
            END-IF.
+           READ FATURACTL
+               AT END
+                   MOVE 1 TO FCT-PROX-NUMERO
+           END-READ.
+           MOVE FCT-PROX-NUMERO TO FATURA-NUMERO.
+           ADD 1 TO FCT-PROX-NUMERO.
+           REWRITE REG-FATURA-CTL.
+           CLOSE FATURACTL.
+           STRING ATCUD-CODIGO-SERIE '-' FATURA-NUMERO
+               DELIMITED BY SIZE INTO FATURA-ATCUD.
+       2360-PROX-NUM-FATURA-EXIT.
+           EXIT.
 
-           DISPLAY 'Deseja repetir o programa? (S/N)'.
-           ACCEPT REPETIR-PROGRAMA.
+      ******************************************************************
+      *    2395-IMPRIMIR-FATURA
+      *    PRINTS THE FISCAL INVOICE FOR THE RENTAL TO FATURAS.LST -
+      *    CUSTOMER, VEHICLE, RENTAL DATES, EVERY CHARGE ITEMIZED, THE
+      *    IVA BREAKDOWN AND THE SEQUENTIAL NUMBER/ATCUD.
+      ******************************************************************
+       2395-IMPRIMIR-FATURA.
+           MOVE SPACES TO LINHA-FATURA.
+           WRITE LINHA-FATURA.
+           MOVE SPACES TO LINHA-FATURA.
+           STRING 'FATURA Nº ' FATURA-NUMERO '   ATCUD: ' FATURA-ATCUD
+               DELIMITED BY SIZE INTO LINHA-FATURA.
+           WRITE LINHA-FATURA.
+           MOVE SPACES TO LINHA-FATURA.
+           STRING 'CLIENTE: ' CLI-NOME '   NIF: ' CLI-NIF
+               DELIMITED BY SIZE INTO LINHA-FATURA.
+           WRITE LINHA-FATURA.
+           MOVE SPACES TO LINHA-FATURA.
+           STRING 'VIATURA: ' MATRICULA-ATRIBUIDA
+                  '   CATEGORIA: ' TIPO-CARRO
+               DELIMITED BY SIZE INTO LINHA-FATURA.
+           WRITE LINHA-FATURA.
+           MOVE SPACES TO LINHA-FATURA.
+           STRING 'PERIODO: ' DATA-INICIO ' A ' DATA-FIM
+                  '  (' DIAS-ALUGUER ' DIAS)'
+               DELIMITED BY SIZE INTO LINHA-FATURA.
+           WRITE LINHA-FATURA.
+           MOVE SPACES TO LINHA-FATURA.
+           WRITE LINHA-FATURA.
+           MOVE SPACES TO LINHA-FATURA.
+           STRING '  Aluguer base .......... ' MASCARA-VALOR-BASE
+               DELIMITED BY SIZE INTO LINHA-FATURA.
+           WRITE LINHA-FATURA.
+           MOVE SPACES TO LINHA-FATURA.
+           STRING '  Kms excedentes ........ ' MASCARA-VALOR-KMS
+               DELIMITED BY SIZE INTO LINHA-FATURA.
+           WRITE LINHA-FATURA.
+           MOVE SPACES TO LINHA-FATURA.
+           STRING '  Recargo por atraso .... ' MASCARA-VALOR-ATRASO
+               DELIMITED BY SIZE INTO LINHA-FATURA.
+           WRITE LINHA-FATURA.
+           MOVE SPACES TO LINHA-FATURA.
+           STRING '  Recargo por danos ..... ' MASCARA-VALOR-DANOS
+               DELIMITED BY SIZE INTO LINHA-FATURA.
+           WRITE LINHA-FATURA.
+           MOVE SPACES TO LINHA-FATURA.
+           STRING '  Desconto habitual ..... ' MASCARA-VALOR-DESCONTO
+               DELIMITED BY SIZE INTO LINHA-FATURA.
+           WRITE LINHA-FATURA.
+           MOVE SPACES TO LINHA-FATURA.
+           WRITE LINHA-FATURA.
+           MOVE SPACES TO LINHA-FATURA.
+           STRING 'TOTAL ILIQUIDO .......... ' MASCARA-TOTAL-ILIQUIDO
+               DELIMITED BY SIZE INTO LINHA-FATURA.
+           WRITE LINHA-FATURA.
+           MOVE SPACES TO LINHA-FATURA.
+           STRING 'IVA (23%) ................ ' MASCARA-IVA
+               DELIMITED BY SIZE INTO LINHA-FATURA.
+           WRITE LINHA-FATURA.
+           MOVE SPACES TO LINHA-FATURA.
+           STRING 'TOTAL A PAGAR ............ ' MASCARA-TOTAL-FINAL
+               DELIMITED BY SIZE INTO LINHA-FATURA.
+           WRITE LINHA-FATURA.
+           MOVE '----------------------------------------'
+               TO LINHA-FATURA.
+           WRITE LINHA-FATURA.
+       2395-IMPRIMIR-FATURA-EXIT.
+           EXIT.
 
-           IF REPETIR-PROGRAMA = 'S' OR REPETIR-PROGRAMA = 's' THEN
-           GO TO MAIN-PROCEDURE
+      ******************************************************************
+      *    2400-CRIAR-RESERVA
+      *    TAKES A NEW ADVANCE BOOKING: IDENTIFIES THE CUSTOMER, ASKS
+      *    FOR THE CATEGORY AND DATE RANGE, CHECKS THAT THE CATEGORY
+      *    HAS A FREE CAR FOR THE WHOLE PERIOD AND, IF SO, FILES THE
+      *    RESERVATION UNDER THE NEXT RESERVATION NUMBER.
+      ******************************************************************
+       2400-CRIAR-RESERVA.
+           DISPLAY 'NUMERO DE CLIENTE (0=cliente novo):' AT 0303.
+           ACCEPT CLI-NUMERO AT 0340.
+           DISPLAY ' ' ERASE EOL.
+           PERFORM 2150-LOC-CLIENTE THRU 2150-LOC-CLIENTE-EXIT.
+           DISPLAY 'TIPO DE CARRO (1=Volkswagen, 2=Toyota, 3=Mercedes):'
+               AT 0403.
+           ACCEPT TIPO-CARRO AT 0455.
+           DISPLAY ' ' ERASE EOL.
+           DISPLAY 'DATA DE INICIO DA RESERVA (AAAAMMDD):' AT 0503.
+           ACCEPT RES-DATA-INICIO AT 0541.
+           DISPLAY ' ' ERASE EOL.
+           DISPLAY 'DATA DE FIM DA RESERVA (AAAAMMDD):' AT 0603.
+           ACCEPT RES-DATA-FIM AT 0638.
+           DISPLAY ' ' ERASE EOL.
+           MOVE RES-DATA-INICIO TO WS-RES-NOVA-INICIO.
+           MOVE RES-DATA-FIM TO WS-RES-NOVA-FIM.
+           IF NOT VALIDAR-TIPO-CARRO
+               OR WS-RES-NOVA-FIM NOT > WS-RES-NOVA-INICIO
+               DISPLAY 'Dados de reserva invalidos.'
+               GO TO 2400-CRIAR-RESERVA-EXIT
+           END-IF.
+           PERFORM 2450-VERIFICAR-SOBREPOSICAO
+               THRU 2450-VERIFICAR-SOBREPOSICAO-EXIT.
+           IF NOT RESERVA-COM-CAPACIDADE
+               DISPLAY 'Sem viaturas disponiveis nesta categoria'
+               DISPLAY 'para as datas pedidas.'
+               GO TO 2400-CRIAR-RESERVA-EXIT
+           END-IF.
+           PERFORM 2470-PROX-NUM-RESERVA
+               THRU 2470-PROX-NUM-RESERVA-EXIT.
+           MOVE WS-RES-NOVA-INICIO TO RES-DATA-INICIO.
+           MOVE WS-RES-NOVA-FIM TO RES-DATA-FIM.
+           MOVE TIPO-CARRO TO RES-TIPO-CARRO.
+           MOVE CLI-NUMERO TO RES-CLIENTE.
+           MOVE 'A' TO RES-ESTADO.
+           WRITE REG-RESERVA
+               INVALID KEY
+                   DISPLAY 'ERRO A CRIAR RESERVA - CODIGO: '
+                       WS-RES-STATUS
+           END-WRITE.
+           DISPLAY 'Reserva criada - numero: ' RES-NUMERO.
+       2400-CRIAR-RESERVA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2450-VERIFICAR-SOBREPOSICAO
+      *    COUNTS ACTIVE RESERVATIONS OF THE SAME CATEGORY WHOSE DATE
+      *    RANGE OVERLAPS THE ONE BEING REQUESTED, AND COMPARES THAT
+      *    AGAINST HOW MANY CARS THE FLEET HAS IN THAT CATEGORY.
+      ******************************************************************
+       2450-VERIFICAR-SOBREPOSICAO.
+           MOVE 0 TO WS-QTD-RESERVAS-SOBREPOSTAS.
+           MOVE 0 TO RES-NUMERO.
+           START RESERVAS KEY IS NOT LESS THAN RES-NUMERO
+               INVALID KEY
+                   GO TO 2455-CONTAR-CAPACIDADE
+           END-START.
+       2452-LER-RESERVA-SOBREPOSICAO.
+           READ RESERVAS NEXT RECORD
+               AT END
+                   GO TO 2455-CONTAR-CAPACIDADE
+           END-READ.
+           IF RES-ATIVA AND RES-TIPO-CARRO = TIPO-CARRO
+               AND RES-DATA-FIM NOT LESS THAN WS-RES-NOVA-INICIO
+               AND RES-DATA-INICIO NOT GREATER THAN WS-RES-NOVA-FIM
+               ADD 1 TO WS-QTD-RESERVAS-SOBREPOSTAS
+           END-IF.
+           GO TO 2452-LER-RESERVA-SOBREPOSICAO.
+       2455-CONTAR-CAPACIDADE.
+           PERFORM 2460-CONTAR-VIATURAS-CATEGORIA
+               THRU 2460-CONTAR-VIATURAS-CATEGORIA-EXIT.
+           IF WS-QTD-RESERVAS-SOBREPOSTAS < WS-QTD-VIATURAS-CATEGORIA
+               MOVE 'S' TO WS-CAPACIDADE-RESERVA
            ELSE
-           CLOSE INPUT-FILE.
+               MOVE 'N' TO WS-CAPACIDADE-RESERVA
+           END-IF.
+       2450-VERIFICAR-SOBREPOSICAO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2460-CONTAR-VIATURAS-CATEGORIA
+      *    COUNTS HOW MANY VEHICLES THE FLEET HAS IN TIPO-CARRO,
+      *    REGARDLESS OF THEIR CURRENT STATE, SINCE A RESERVATION DOES
+      *    NOT HOLD A SPECIFIC PLATE UNTIL PICKUP DAY.
+      ******************************************************************
+       2460-CONTAR-VIATURAS-CATEGORIA.
+           MOVE 0 TO WS-QTD-VIATURAS-CATEGORIA.
+           MOVE SPACES TO VIA-MATRICULA.
+           START VIATURAS KEY IS NOT LESS THAN VIA-MATRICULA
+               INVALID KEY
+                   GO TO 2460-CONTAR-VIATURAS-CATEGORIA-EXIT
+           END-START.
+       2465-LER-VIATURA-CATEGORIA.
+           READ VIATURAS NEXT RECORD
+               AT END
+                   GO TO 2460-CONTAR-VIATURAS-CATEGORIA-EXIT
+           END-READ.
+           IF VIA-TIPO-CARRO = TIPO-CARRO
+               ADD 1 TO WS-QTD-VIATURAS-CATEGORIA
+           END-IF.
+           GO TO 2465-LER-VIATURA-CATEGORIA.
+       2460-CONTAR-VIATURAS-CATEGORIA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2470-PROX-NUM-RESERVA
+      *    FINDS THE HIGHEST RESERVATION NUMBER ON FILE AND ADDS ONE.
+      ******************************************************************
+       2470-PROX-NUM-RESERVA.
+           MOVE 0 TO RES-NUMERO.
+           START RESERVAS KEY IS NOT LESS THAN RES-NUMERO
+               INVALID KEY
+                   MOVE 1 TO RES-NUMERO
+                   GO TO 2470-PROX-NUM-RESERVA-EXIT
+           END-START.
+       2475-PROCURAR-ULTIMA-RESERVA.
+           READ RESERVAS NEXT RECORD
+               AT END
+                   ADD 1 TO RES-NUMERO
+                   GO TO 2470-PROX-NUM-RESERVA-EXIT
+           END-READ.
+           GO TO 2475-PROCURAR-ULTIMA-RESERVA.
+       2470-PROX-NUM-RESERVA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2500-CRIAR-VIATURA
+      *    PROMPTS FOR A NEW VEHICLE'S DATA AND ADDS IT TO THE VIATURAS
+      *    MASTER, AVAILABLE FOR RENT STRAIGHT AWAY.  WITHOUT THIS
+      *    PARAGRAPH THE FLEET FILE HAS NO WAY TO GROW - VIA-ESTADO IS
+      *    ONLY EVER REWRITTEN, NEVER WRITTEN, ELSEWHERE IN THIS
+      *    PROGRAM.
+      ******************************************************************
+       2500-CRIAR-VIATURA.
+           DISPLAY 'MATRICULA DA VIATURA:' AT 0303.
+           ACCEPT VIA-MATRICULA AT 0326.
+           DISPLAY ' ' ERASE EOL.
+           READ VIATURAS KEY IS VIA-MATRICULA
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY 'Ja existe uma viatura com esta matricula.'
+                   GO TO 2500-CRIAR-VIATURA-EXIT
+           END-READ.
+           DISPLAY 'MARCA:' AT 0403.
+           ACCEPT VIA-MARCA AT 0410.
+           DISPLAY ' ' ERASE EOL.
+           DISPLAY 'MODELO:' AT 0503.
+           ACCEPT VIA-MODELO AT 0511.
+           DISPLAY ' ' ERASE EOL.
+           DISPLAY 'TIPO DE CARRO (1=Volkswagen, 2=Toyota, 3=Mercedes):'
+               AT 0603.
+           ACCEPT VIA-TIPO-CARRO AT 0655.
+           DISPLAY ' ' ERASE EOL.
+           MOVE 'D' TO VIA-ESTADO.
+           WRITE REG-VIATURA
+               INVALID KEY
+                   DISPLAY 'ERRO A REGISTAR VIATURA - CODIGO: '
+                       WS-VIA-STATUS
+                   GO TO 2500-CRIAR-VIATURA-EXIT
+           END-WRITE.
+           DISPLAY 'Viatura registada e disponivel - matricula: '
+               VIA-MATRICULA.
+       2500-CRIAR-VIATURA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9000-TERMINAR
+      *    CLOSES ALL OPEN FILES BEFORE THE PROGRAM ENDS.
+      ******************************************************************
+       9000-TERMINAR.
+           CLOSE CLIENTES.
+           CLOSE VIATURAS.
+           CLOSE ALUGUERES.
+           CLOSE LOGERROS.
+           CLOSE FATURAS.
+           CLOSE RESERVAS.
+       9000-TERMINAR-EXIT.
+           EXIT.
 
-           STOP RUN.
        END PROGRAM 0807_T03.
